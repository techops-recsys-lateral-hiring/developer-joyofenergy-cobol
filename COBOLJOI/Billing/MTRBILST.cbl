@@ -0,0 +1,300 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MTRBILST.
+       AUTHOR. MainframeDev.
+      *----------------------------------------------------------------*
+      * Monthly customer billing statement - joins the customer/meter  *
+      * file, the reading history for the requested period and the     *
+      * customer's price plan to print a usage and cost statement.     *
+      *----------------------------------------------------------------*
+      *
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+      *
+       FILE-CONTROL.
+      *-- PRICE PLAN master (unit rate + peak-time multipliers)
+           SELECT PRCPLAN-FILE
+           ASSIGN TO 'PRCPLAN'
+           ORGANIZATION IS INDEXED
+           RECORD KEY IS PLAN-NAME
+           ACCESS MODE IS DYNAMIC
+           FILE STATUS IS WS-PRCPLAN-STA.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PRCPLAN-FILE
+           LABEL RECORDS ARE STANDARD.
+           COPY PRCCMP01.
+      *----------------------------------------------------------------*
+      *          WORKING STORAGE STARTS HERE                           *
+      *----------------------------------------------------------------*
+       WORKING-STORAGE SECTION.
+      *
+       01  WS-VARIABLES.
+           05 WS-PRCPLAN-STA          PIC 9(02) VALUE ZEROES.
+           05 WS-ERROR-TEXT           PIC X(250) VALUE SPACES.
+           05 ARRAY-INDEX             PIC 9(04) VALUE ZEROES.
+           05 WS-READING-DATE-8       PIC 9(08) VALUE ZEROES.
+           05 WS-READING-DAY-NBR      PIC S9(8) COMP VALUE ZEROES.
+           05 WS-READING-DAYOFWEEK    PIC 9(1) VALUE ZEROES.
+           05 WS-READING-HOUR         PIC 9(2) VALUE ZEROES.
+           05 WS-PKTIME-MULTIPLIER    PIC 9(2)V9(5) VALUE ZEROES.
+           05 PK-INDEX                PIC 9(3) VALUE ZEROES.
+      *-- Rollover handling, mirroring PRCPLCMP's D1500-CALC-AVG-READING
+      *-- - READING is an unsigned PIC 9(2)V9(5) register that wraps
+      *-- back toward zero once it passes its max value; a later
+      *-- reading lower than the one before it means the meter cycled,
+      *-- not that usage dropped.
+           05 WS-READING-MAX-VALUE    PIC 9(2)V9(5) VALUE 99.99999.
+           05 WS-PREV-READING         PIC 9(2)V9(5) VALUE ZEROES.
+           05 WS-ROLLOVER-COUNT       PIC 9(04) VALUE ZEROES.
+           05 WS-ADJ-READING          PIC 9(9)V9(5) VALUE ZEROES.
+           05 WS-REPORT-LINE          PIC X(132) VALUE SPACES.
+
+           COPY MTRPLAN0.
+
+           COPY MTRREAD0.
+      *
+      *----------------------------------------------------------------*
+      *          Linkage section STARTS HERE                           *
+      *----------------------------------------------------------------*
+       LINKAGE SECTION.
+      *
+           COPY BILLSTM0.
+      *----------------------------------------------------------------*
+      *          -- PROCEDURE DIVISION --                              *
+      *----------------------------------------------------------------*
+       PROCEDURE DIVISION USING BILLSTMT.
+       MAIN-LOGIC SECTION.
+       PROGRAM-BEGIN.
+      *
+           PERFORM A0000-GET-MTR-DETAIL
+              THRU A0000-EXIT
+
+           PERFORM B0000-VALIDATE
+              THRU B0000-EXIT
+
+           PERFORM C0000-GET-READING
+              THRU C0000-EXIT
+
+           PERFORM D0000-CALCULATE-BILL
+              THRU D0000-EXIT
+
+           PERFORM E0000-PRINT-STATEMENT
+              THRU E0000-EXIT
+
+           PERFORM S0000-THANKS
+              THRU S0000-EXIT
+           .
+       PROGRAM-DONE.
+           EXIT.
+
+      *-----------------*
+       A0000-GET-MTR-DETAIL.
+      *-----------------*
+           MOVE C01-MTR-ID OF BILLSTMT
+             TO UINFO-MTR-ID
+
+           MOVE ZEROES
+             TO C01-AS-OF-DATE OF MTRINFO
+
+           CALL 'PRCPLACT'
+          USING MTRINFO
+           .
+       A0000-EXIT.
+      *---------------------*
+       B0000-VALIDATE.
+      *---------------------*
+      *-- Validation plan name
+           IF POWER-PLAN-NAME = SPACES
+              MOVE 'No plan found for meter'
+                TO WS-ERROR-TEXT
+              DISPLAY WS-ERROR-TEXT
+              MOVE '9'
+                TO C01-RETURN-CD OF BILLSTMT
+              GO TO PROGRAM-DONE
+           END-IF
+
+           MOVE USER-NAME
+             TO C01-CUSTOMER-NAME OF BILLSTMT
+
+           MOVE POWER-SUPL-NAME
+             TO C01-SUPPLIER-NAME OF BILLSTMT
+
+           MOVE POWER-PLAN-NAME
+             TO C01-PLAN-NAME OF BILLSTMT
+           .
+       B0000-EXIT.
+      *--------------------------------------------------------------*
+       C0000-GET-READING.
+      *--------------------------------------------------------------*
+      *-- Pull only the readings inside the requested billing period
+           MOVE C01-MTR-ID OF BILLSTMT
+             TO C01-MTR-ID OF MTRREAD
+
+           MOVE C01-FROM-DATE OF BILLSTMT
+             TO C01-FROM-DATE OF MTRREAD
+
+           MOVE C01-TO-DATE OF BILLSTMT
+             TO C01-TO-DATE OF MTRREAD
+
+           CALL 'MTRREADGT'
+          USING MTRREAD
+           .
+       C0000-EXIT.
+      *--------------------------------------------------------------*
+       D0000-CALCULATE-BILL.
+      *--------------------------------------------------------------*
+           MOVE ZEROES
+             TO C01-TOTAL-USAGE OF BILLSTMT
+                C01-TOTAL-COST OF BILLSTMT
+                WS-PREV-READING
+                WS-ROLLOVER-COUNT
+
+           OPEN INPUT PRCPLAN-FILE
+           IF WS-PRCPLAN-STA NOT = '00'
+              STRING 'Error in opening price plan file - '
+                  WS-PRCPLAN-STA
+                DELIMITED BY SPACE
+               INTO WS-ERROR-TEXT
+              END-STRING
+              DISPLAY WS-ERROR-TEXT
+              GO TO PROGRAM-DONE
+           END-IF
+
+           MOVE POWER-PLAN-NAME
+             TO PLAN-NAME
+
+           READ PRCPLAN-FILE
+              KEY IS PLAN-NAME
+              INVALID KEY
+                 STRING 'Price plan not on file - ' PLAN-NAME
+                     DELIMITED BY SIZE
+                    INTO WS-ERROR-TEXT
+                 DISPLAY WS-ERROR-TEXT
+                 MOVE '9'
+                   TO C01-RETURN-CD OF BILLSTMT
+              NOT INVALID KEY
+                 PERFORM D1500-APPLY-READING-COST
+                    THRU D1500-EXIT
+                 VARYING ARRAY-INDEX FROM 1 BY 1
+                   UNTIL ARRAY-INDEX > C01-READING-LEN
+           END-READ
+           .
+       D0000-EXIT.
+      *--------------------------------------------------------------*
+       D1500-APPLY-READING-COST.
+      *--------------------------------------------------------------*
+      *-- Price one reading at the plan's unit rate, adjusted by the
+      *-- multiplier for the day of week it was taken on.
+      *-- A reading lower than the one before it means the meter
+      *-- rolled over past its max value, not that usage went down -
+      *-- mirrors PRCPLCMP's D1500-CALC-AVG-READING.
+           IF ARRAY-INDEX > 1
+              AND C01-READING (ARRAY-INDEX) < WS-PREV-READING
+              ADD 1
+                TO WS-ROLLOVER-COUNT
+           END-IF
+
+           COMPUTE WS-ADJ-READING =
+              C01-READING (ARRAY-INDEX)
+              + (WS-ROLLOVER-COUNT * (WS-READING-MAX-VALUE + 0.00001))
+
+           MOVE C01-READING (ARRAY-INDEX)
+             TO WS-PREV-READING
+
+      *-- Estimated (substitute) readings are excluded from the
+      *-- customer's usage/cost totals, the same as PRCPLCMP excludes
+      *-- them from its plan-comparison totals - the customer should
+      *-- not be billed against a value nobody actually read.
+           IF C01-ESTIMATED-READING (ARRAY-INDEX) NOT = 'Y'
+              ADD WS-ADJ-READING
+                TO C01-TOTAL-USAGE OF BILLSTMT
+           END-IF
+
+           MOVE C01-READING-DATE (ARRAY-INDEX)
+             TO WS-READING-DATE-8
+
+           COMPUTE WS-READING-DAY-NBR =
+              FUNCTION INTEGER-OF-DATE (WS-READING-DATE-8)
+
+      *-- 1 = Sunday ... 7 = Saturday, matching PKTIME-DATA-DAYOFWEEK
+           COMPUTE WS-READING-DAYOFWEEK =
+              FUNCTION MOD (WS-READING-DAY-NBR, 7) + 1
+
+           MOVE HOURS OF C01-READING-TIME (ARRAY-INDEX)
+             TO WS-READING-HOUR
+
+           MOVE 1
+             TO WS-PKTIME-MULTIPLIER
+
+           PERFORM VARYING PK-INDEX FROM 1 BY 1
+                     UNTIL PK-INDEX > 100
+              IF DAYOFWEEK (PK-INDEX) = WS-READING-DAYOFWEEK
+                 IF (START-HOUR (PK-INDEX) = ZEROES
+                     AND END-HOUR (PK-INDEX) = ZEROES)
+                    OR (WS-READING-HOUR NOT < START-HOUR (PK-INDEX)
+                        AND WS-READING-HOUR NOT > END-HOUR (PK-INDEX))
+                    MOVE MULTIPLIER (PK-INDEX)
+                      TO WS-PKTIME-MULTIPLIER
+                 END-IF
+              END-IF
+           END-PERFORM
+
+           IF C01-ESTIMATED-READING (ARRAY-INDEX) NOT = 'Y'
+              COMPUTE C01-TOTAL-COST OF BILLSTMT =
+                 C01-TOTAL-COST OF BILLSTMT
+                 + (WS-ADJ-READING * UNIT-RATE
+                    * WS-PKTIME-MULTIPLIER)
+           END-IF
+           .
+       D1500-EXIT.
+      *--------------------------------------------------------------*
+       E0000-PRINT-STATEMENT.
+      *--------------------------------------------------------------*
+           STRING 'STATEMENT FOR ' DELIMITED BY SIZE
+                  C01-CUSTOMER-NAME OF BILLSTMT DELIMITED BY SIZE
+                  ' METER ' DELIMITED BY SIZE
+                  C01-MTR-ID OF BILLSTMT DELIMITED BY SIZE
+              INTO WS-REPORT-LINE
+           END-STRING
+           DISPLAY WS-REPORT-LINE
+
+           STRING 'SUPPLIER: ' DELIMITED BY SIZE
+                  C01-SUPPLIER-NAME OF BILLSTMT DELIMITED BY SIZE
+                  ' PLAN: ' DELIMITED BY SIZE
+                  C01-PLAN-NAME OF BILLSTMT DELIMITED BY SIZE
+              INTO WS-REPORT-LINE
+           END-STRING
+           DISPLAY WS-REPORT-LINE
+
+           DISPLAY 'TOTAL USAGE: ' C01-TOTAL-USAGE OF BILLSTMT
+           DISPLAY 'TOTAL COST: ' C01-TOTAL-COST OF BILLSTMT
+           .
+       E0000-EXIT.
+      *--------------*
+       S0000-THANKS.
+      *--------------*
+      *--Saying Good Bye and Exiting
+           DISPLAY 'Thanks for using the service of JOI. Good Bye'
+           PERFORM Z0000-CLOSING-FILES
+           PERFORM Z0000-PROCESS-END
+           .
+       S0000-EXIT.
+      *--------------------*
+       Z0000-CLOSING-FILES.
+      *--------------------*
+           CLOSE PRCPLAN-FILE
+           IF WS-PRCPLAN-STA NOT = '00'
+              STRING 'Error in Closing price plan file - '
+                  WS-PRCPLAN-STA
+                DELIMITED BY SPACE
+               INTO WS-ERROR-TEXT
+              END-STRING
+              DISPLAY WS-ERROR-TEXT
+              GO TO Z0000-PROCESS-END
+           END-IF
+           .
+       Z0000-EXIT.
+
+       Z0000-PROCESS-END.
+           GOBACK.
