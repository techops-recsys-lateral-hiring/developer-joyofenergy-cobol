@@ -0,0 +1,16 @@
+       01 BILLSTMT.
+           02 C01-MTR-ID          PIC X(12).
+           02 C01-FROM-DATE.
+              05  YEAR            PIC 9(4).
+              05  MONTH           PIC 9(2).
+              05  DD              PIC 9(2).
+           02 C01-TO-DATE.
+              05  YEAR            PIC 9(4).
+              05  MONTH           PIC 9(2).
+              05  DD              PIC 9(2).
+           02 C01-RETURN-CD       PIC X(01) VALUE ZEROES.
+           02 C01-CUSTOMER-NAME   PIC X(50) VALUE SPACES.
+           02 C01-SUPPLIER-NAME   PIC X(50) VALUE SPACES.
+           02 C01-PLAN-NAME       PIC X(50) VALUE SPACES.
+           02 C01-TOTAL-USAGE     PIC 9(6)V9(5) VALUE ZEROES.
+           02 C01-TOTAL-COST      PIC 9(7)V9(4) VALUE ZEROES.
