@@ -21,7 +21,9 @@
       *-- READING DETAIL
            SELECT READING-INFO
            ASSIGN TO 'MTRREAD'
-           ORGANIZATION IS SEQUENTIAL
+           ORGANIZATION IS INDEXED
+           RECORD KEY IS RD-KEY
+           ACCESS MODE IS DYNAMIC
            FILE STATUS IS WS-RDNG-INFO-STA.
        DATA DIVISION.
        FILE SECTION.
@@ -35,16 +37,18 @@
        FD  READING-INFO
            LABEL RECORDS ARE STANDARD.
        01  READING-REC.
-           05 SMRT-MTR-ID       PIC X(12).
-           05  READING-DATE.
-               10  YEAR         PIC 9(4).
-               10  MONTH        PIC 9(2).
-               10  DAY          PIC 9(2).
-           05  READING-TIME.
-               10  HOURS        PIC 9(2).
-               10  MINUTE       PIC 9(2).
-               10  SECONDS      PIC 9(2).
+           05 RD-KEY.
+              10 SMRT-MTR-ID     PIC X(12).
+              10  READING-DATE.
+                  15  YEAR         PIC 9(4).
+                  15  MONTH        PIC 9(2).
+                  15  DD           PIC 9(2).
+              10  READING-TIME.
+                  15  HOURS        PIC 9(2).
+                  15  MINUTE       PIC 9(2).
+                  15  SECONDS      PIC 9(2).
            05 READING PIC 9(2)V9(5) VALUE ZEROES.
+           05 ESTIMATED-READING PIC X(01) VALUE 'N'.
 
       *----------------------------------------------------------------*
       *          WORKING STORAGE STARTS HERE                           *
@@ -58,6 +62,15 @@
       *
            05 WS-ERROR-TEXT              PIC X(250) VALUE SPACES.
       *
+           05 WS-END-OF-FILE             PIC X(01) VALUE 'N'.
+           05 ARRAY-INDEX                PIC 9(04) VALUE ZEROES.
+           05 WS-MAX-READING-LEN         PIC 9(04) VALUE 9999.
+      *-- Job summary for this get, reported at S0000-THANKS
+           05 WS-READ-COUNT              PIC 9(07) VALUE ZEROES.
+           05 WS-SKIPPED-COUNT           PIC 9(07) VALUE ZEROES.
+      *
+
+           COPY ERRLOG0.
 
       *----------------------------------------------------------------*
       *          Linkage section STARTS HERE                           *
@@ -90,13 +103,29 @@
       *-----------------*
        A0000-INITIALIZE.
       *-----------------*
+      *-- This program is called once per meter/chunk by callers such
+      *-- as PRCPLCMP, and WORKING-STORAGE VALUE clauses only take
+      *-- effect on the first CALL in a run unit, so the job-summary
+      *-- counters must be reset by hand on every entry.
+           MOVE ZEROES
+             TO WS-READ-COUNT
+                WS-SKIPPED-COUNT
+
       *-- Open Files
            OPEN INPUT READING-INFO
            IF WS-RDNG-INFO-STA NOT = '00'
+              MOVE 'MTRREADGT'
+                TO EL-PROGRAM-NAME
+              MOVE 'opening reading INFO file'
+                TO EL-CONTEXT-TEXT
+              MOVE WS-RDNG-INFO-STA
+                TO EL-FILE-STATUS
+              CALL 'ERRLOG' USING ERRLOGREC
               STRING 'Error in opening reading INFO file - '
                   WS-RDNG-INFO-STA
-                DELIMITED BY SPACE
-               INTO WS-ERROR-TEXT
+                  ' - '                     DELIMITED BY SIZE
+                  EL-STATUS-MEANING         DELIMITED BY SIZE
+                INTO WS-ERROR-TEXT
               END-STRING
               DISPLAY WS-ERROR-TEXT
               GO TO PROGRAM-DONE
@@ -118,14 +147,96 @@
       *--------------------------------------------------------------*
        C0000-GET-READING.
       *--------------------------------------------------------------*
-      *
-      ** Implementaion pending
+      *-- Position directly at this meter's first qualifying record
+      *-- instead of scanning the whole file from the top.
+           MOVE ZEROES
+             TO C01-READING-LEN
+
+           MOVE 'N'
+             TO WS-END-OF-FILE
+
+           MOVE C01-MTR-ID
+             TO SMRT-MTR-ID
+
+           MOVE C01-FROM-DATE
+             TO READING-DATE
+
+           MOVE ZEROES
+             TO READING-TIME
+
+           START READING-INFO KEY IS NOT LESS THAN RD-KEY
+              INVALID KEY
+                 MOVE 'Y'
+                   TO WS-END-OF-FILE
+           END-START
+
+           PERFORM C1500-READ-READING-DATA
+              THRU C1500-EXIT
+            UNTIL WS-END-OF-FILE = 'Y'
            .
        C0000-EXIT.
+      *--------------------------------------------------------------*
+       C1500-READ-READING-DATA.
+      *--------------------------------------------------------------*
+      *-- Reading history is keyed by meter then date/time, so once the
+      *-- meter changes or the to-date bound is passed there is nothing
+      *-- left worth reading and the scan can stop early.
+           READ READING-INFO NEXT RECORD
+              AT END
+                 MOVE 'Y'
+                   TO WS-END-OF-FILE
+
+              NOT AT END
+                 IF SMRT-MTR-ID NOT = C01-MTR-ID
+                    MOVE 'Y'
+                      TO WS-END-OF-FILE
+                 ELSE
+                    IF C01-TO-DATE NOT = ZEROES
+                       AND READING-DATE > C01-TO-DATE
+                       MOVE 'Y'
+                         TO WS-END-OF-FILE
+                    ELSE
+                       IF C01-READING-LEN < WS-MAX-READING-LEN
+                          ADD 1
+                            TO C01-READING-LEN
+
+                          MOVE READING-DATE
+                            TO C01-READING-DATE (C01-READING-LEN)
+
+                          MOVE READING-TIME
+                            TO C01-READING-TIME (C01-READING-LEN)
+
+                          MOVE READING
+                            TO C01-READING (C01-READING-LEN)
+
+                          MOVE ESTIMATED-READING
+                            TO C01-ESTIMATED-READING (C01-READING-LEN)
+
+                          ADD 1
+                            TO WS-READ-COUNT
+                       ELSE
+                          MOVE 'Reading table full - rows skipped'
+                            TO WS-ERROR-TEXT
+                          DISPLAY WS-ERROR-TEXT
+                          ADD 1
+                            TO WS-SKIPPED-COUNT
+                          MOVE 'Y'
+                            TO WS-END-OF-FILE
+                       END-IF
+                    END-IF
+                 END-IF
+           END-READ
+           .
+       C1500-EXIT.
 
       *--------------*
        S0000-THANKS.
       *--------------*
+      *--Job summary for this get
+           DISPLAY '---- READING GET JOB SUMMARY ----'
+           DISPLAY 'READINGS RETURNED : ' WS-READ-COUNT
+           DISPLAY 'READINGS SKIPPED  : ' WS-SKIPPED-COUNT
+
       *--Saying Good Bye and Exiting
            DISPLAY 'Thanks for using the service of JOI. Good Bye'
            PERFORM Z0000-CLOSING-FILES
@@ -137,10 +248,18 @@
       *--------------------*
            CLOSE READING-INFO
            IF WS-RDNG-INFO-STA NOT = '00'
+              MOVE 'MTRREADGT'
+                TO EL-PROGRAM-NAME
+              MOVE 'closing reading file'
+                TO EL-CONTEXT-TEXT
+              MOVE WS-RDNG-INFO-STA
+                TO EL-FILE-STATUS
+              CALL 'ERRLOG' USING ERRLOGREC
               STRING 'Error in Closing reading file - '
                   WS-RDNG-INFO-STA
-                DELIMITED BY SPACE
-               INTO WS-ERROR-TEXT
+                  ' - '                     DELIMITED BY SIZE
+                  EL-STATUS-MEANING         DELIMITED BY SIZE
+                INTO WS-ERROR-TEXT
               END-STRING
               DISPLAY WS-ERROR-TEXT
               GO TO Z0000-PROCESS-END
