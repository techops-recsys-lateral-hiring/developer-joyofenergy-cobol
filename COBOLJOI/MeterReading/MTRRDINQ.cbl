@@ -0,0 +1,161 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MTRRDINQ.
+       AUTHOR. MainframeDev.
+      *----------------------------------------------------------------*
+      * CICS online inquiry transaction - given a meter id in the      *
+      * COMMAREA, returns the latest reading on file for that meter.   *
+      *----------------------------------------------------------------*
+      *
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+      *
+       01  WS-VARIABLES.
+           05 WS-RESP                    PIC S9(8) COMP.
+           05 WS-ERROR-TEXT              PIC X(250) VALUE SPACES.
+
+      *-- Same key/record shape as the MTRREAD file's FD in
+      *-- MTRREADGT/MTRREADST, so a search key is built the same way.
+       01  RD-KEY.
+           05 SMRT-MTR-ID     PIC X(12).
+           05  READING-DATE.
+               10  YEAR         PIC 9(4).
+               10  MONTH        PIC 9(2).
+               10  DD           PIC 9(2).
+           05  READING-TIME.
+               10  HOURS        PIC 9(2).
+               10  MINUTE       PIC 9(2).
+               10  SECONDS      PIC 9(2).
+
+      *-- Full 34-byte layout of the real MTRREAD record (RD-KEY(26) +
+      *-- READING(7) + ESTIMATED-READING(1)), so the INTO area here
+      *-- matches the actual VSAM record length.
+       01  READING-REC.
+           05 RD-KEY-AREA.
+              10 FILLER         PIC X(26).
+           05 READING           PIC 9(2)V9(5) VALUE ZEROES.
+           05 ESTIMATED-READING PIC X(01) VALUE 'N'.
+
+      *----------------------------------------------------------------*
+      *          Linkage section STARTS HERE                           *
+      *----------------------------------------------------------------*
+       LINKAGE SECTION.
+      *
+       01  DFHCOMMAREA.
+           05 CA-MTR-ID           PIC X(12).
+           05 CA-RETURN-CD        PIC X(01) VALUE ZEROES.
+           05 CA-READING-DATE.
+              10  YEAR             PIC 9(4).
+              10  MONTH            PIC 9(2).
+              10  DD               PIC 9(2).
+           05 CA-READING-TIME.
+              10  HOURS            PIC 9(2).
+              10  MINUTE           PIC 9(2).
+              10  SECONDS          PIC 9(2).
+           05 CA-READING          PIC 9(2)V9(5) VALUE ZEROES.
+      *----------------------------------------------------------------*
+      *          -- PROCEDURE DIVISION --                              *
+      *----------------------------------------------------------------*
+       PROCEDURE DIVISION.
+       MAIN-LOGIC SECTION.
+       PROGRAM-BEGIN.
+      *
+           PERFORM A0000-VALIDATE
+              THRU A0000-EXIT
+
+           PERFORM B0000-GET-LATEST-READING
+              THRU B0000-EXIT
+           .
+       PROGRAM-DONE.
+           EXEC CICS RETURN
+           END-EXEC
+           .
+
+      *-----------------*
+       A0000-VALIDATE.
+      *-----------------*
+           MOVE '0'
+             TO CA-RETURN-CD
+
+           IF CA-MTR-ID = SPACES
+              MOVE 'INPUT METER ID IS BLANK'
+                TO WS-ERROR-TEXT
+              MOVE '9'
+                TO CA-RETURN-CD
+              GO TO PROGRAM-DONE
+           END-IF
+           .
+       A0000-EXIT.
+      *--------------------------------------------------------------*
+       B0000-GET-LATEST-READING.
+      *--------------------------------------------------------------*
+      *-- Position just past the meter's last possible reading and
+      *-- read backwards to land on the true latest one - the CICS
+      *-- file-control equivalent of the HIGH-VALUES/START-NOT-GREATER
+      *-- lookup used in PRCPLACT/MTRPLSWT for "the current" record.
+           MOVE CA-MTR-ID
+             TO SMRT-MTR-ID
+
+           MOVE HIGH-VALUES
+             TO READING-DATE
+                READING-TIME
+
+           EXEC CICS STARTBR
+               FILE('MTRREAD')
+               RIDFLD(RD-KEY)
+               GTEQ
+               RESP(WS-RESP)
+           END-EXEC
+
+           IF WS-RESP NOT = DFHRESP(NORMAL)
+      *-- No key is GTEQ the HIGH-VALUES sentinel when CA-MTR-ID is the
+      *-- highest meter id on the whole file - that does not mean this
+      *-- meter has no readings, so retry positioned at the true end of
+      *-- the file instead of concluding "no readings" from this alone.
+      *-- An all-HIGH-VALUES key is GTEQ nothing on a real, non-empty
+      *-- file, so this STARTBR is expected to come back NOTFND every
+      *-- time - that response is ignored and READPREV below is issued
+      *-- regardless, the standard CICS idiom for "position at end of
+      *-- file". The existing post-READPREV check already correctly
+      *-- reports "no readings" if the file turns out to be empty or
+      *-- the last record on file isn't this meter's.
+              MOVE HIGH-VALUES
+                TO RD-KEY
+
+              EXEC CICS STARTBR
+                  FILE('MTRREAD')
+                  RIDFLD(RD-KEY)
+                  GTEQ
+                  RESP(WS-RESP)
+              END-EXEC
+           END-IF
+
+           EXEC CICS READPREV
+               FILE('MTRREAD')
+               INTO(READING-REC)
+               RIDFLD(RD-KEY)
+               RESP(WS-RESP)
+           END-EXEC
+
+           EXEC CICS ENDBR
+               FILE('MTRREAD')
+           END-EXEC
+
+           IF WS-RESP NOT = DFHRESP(NORMAL)
+              OR SMRT-MTR-ID NOT = CA-MTR-ID
+              MOVE 'No readings on file for this meter'
+                TO WS-ERROR-TEXT
+              MOVE '1'
+                TO CA-RETURN-CD
+           ELSE
+              MOVE READING-DATE
+                TO CA-READING-DATE
+
+              MOVE READING-TIME
+                TO CA-READING-TIME
+
+              MOVE READING
+                TO CA-READING
+           END-IF
+           .
+       B0000-EXIT.
