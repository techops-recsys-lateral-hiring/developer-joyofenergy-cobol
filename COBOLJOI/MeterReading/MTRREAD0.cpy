@@ -1,13 +1,34 @@
        01 MTRREAD.
            02 C01-MTR-ID PIC X(12).
            02 C01-READING-LEN PIC 9(4).
-           02 C01-READING-DATA 1 TO 120 TIMES DEPENDING ON C01-READING-LEN.
+           02 C01-FROM-DATE.
+              05  YEAR         PIC 9(4).
+              05  MONTH        PIC 9(2).
+              05  DD           PIC 9(2).
+           02 C01-TO-DATE.
+              05  YEAR         PIC 9(4).
+              05  MONTH        PIC 9(2).
+              05  DD           PIC 9(2).
+      *-- Count of rows already stored for this meter by an earlier
+      *-- CALL in the same run before this table's own row 1 (e.g.
+      *-- MTRRDAMI flushing one meter's extract rows across more than
+      *-- one call) - ZEROES for every caller that stores a meter's
+      *-- whole reading history in a single call. Lets MTRREADST's
+      *-- restart checkpoint record an absolute row number instead of
+      *-- one that is only meaningful within a single call's table.
+           02 C01-CHUNK-OFFSET PIC 9(8) VALUE ZEROES.
+           02 C01-READING-DATA OCCURS 1 TO 9999 TIMES
+              DEPENDING ON C01-READING-LEN.
               05  C01-READING-DATE.
                   10  YEAR         PIC 9(4).
                   10  MONTH        PIC 9(2).
-                  10  DAY          PIC 9(2).
+                  10  DD           PIC 9(2).
               05  C01-READING-TIME.
                   10  HOURS        PIC 9(2).
                   10  MINUTE       PIC 9(2).
                   10  SECONDS       PIC 9(2).
               05 C01-READING PIC 9(2)V9(5) VALUE ZEROES.
+      *-- 'Y' when this value is a substitute loaded in place of an
+      *-- actual smart-meter read (meter could not be reached), 'N'
+      *-- for a genuine read.
+              05 C01-ESTIMATED-READING PIC X(01) VALUE 'N'.
