@@ -0,0 +1,241 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MTRRDAMI.
+       AUTHOR. MainframeDev.
+      *----------------------------------------------------------------*
+      * Batch loader that reads a bulk interval-data extract from the  *
+      * AMI/smart-meter head-end system and drives MTRREADST's storage *
+      * logic per meter, instead of requiring every caller to build    *
+      * the C01-READING-DATA table in memory itself.                   *
+      *----------------------------------------------------------------*
+      *
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+      *
+       FILE-CONTROL.
+      *-- Head-end interval extract - one row per meter reading, sorted
+      *-- by meter id then reading date/time, same as MTRREAD itself.
+           SELECT AMI-EXTRACT
+           ASSIGN TO 'MTRAMI'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-AMI-STA.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  AMI-EXTRACT
+           LABEL RECORDS ARE STANDARD.
+       01  AMI-REC.
+           05 AMI-MTR-ID          PIC X(12).
+           05 AMI-READING-DATE.
+              10  YEAR             PIC 9(4).
+              10  MONTH            PIC 9(2).
+              10  DD               PIC 9(2).
+           05 AMI-READING-TIME.
+              10  HOURS            PIC 9(2).
+              10  MINUTE           PIC 9(2).
+              10  SECONDS          PIC 9(2).
+           05 AMI-READING          PIC 9(2)V9(5).
+           05 AMI-ESTIMATED-READING PIC X(01).
+
+      *----------------------------------------------------------------*
+      *          WORKING STORAGE STARTS HERE                           *
+      *----------------------------------------------------------------*
+       WORKING-STORAGE SECTION.
+      *
+       01  WS-VARIABLES.
+      *-- File Status fields
+           05 WS-AMI-STA                 PIC 9(02) VALUE ZEROES.
+      *
+           05 WS-ERROR-TEXT              PIC X(250) VALUE SPACES.
+           05 WS-END-OF-FILE             PIC X(01) VALUE 'N'.
+           05 WS-HAVE-CURRENT-METER      PIC X(01) VALUE 'N'.
+           05 WS-CURRENT-MTR-ID          PIC X(12) VALUE SPACES.
+           05 WS-MAX-READING-LEN         PIC 9(04) VALUE 9999.
+      *-- Rows already flushed for the meter currently being loaded, so
+      *-- MTRREADST's restart checkpoint (C01-CHUNK-OFFSET) can record
+      *-- an absolute row number instead of one that is only meaningful
+      *-- within a single call's table.
+           05 WS-METER-ROW-OFFSET        PIC 9(08) VALUE ZEROES.
+      *-- Job summary for this load, reported at S0000-THANKS
+           05 WS-ROW-COUNT               PIC 9(07) VALUE ZEROES.
+           05 WS-METER-COUNT             PIC 9(07) VALUE ZEROES.
+           05 WS-CALL-COUNT              PIC 9(07) VALUE ZEROES.
+      *
+           COPY MTRREAD0.
+      *----------------------------------------------------------------*
+      *          -- PROCEDURE DIVISION --                              *
+      *----------------------------------------------------------------*
+       PROCEDURE DIVISION.
+       MAIN-LOGIC SECTION.
+       PROGRAM-BEGIN.
+      *
+           PERFORM A0000-INITIALIZE
+              THRU A0000-EXIT
+
+           PERFORM B0000-LOAD-EXTRACT
+              THRU B0000-EXIT
+
+           PERFORM S0000-THANKS
+              THRU S0000-EXIT
+           .
+       PROGRAM-DONE.
+           EXIT.
+
+      *-----------------*
+       A0000-INITIALIZE.
+      *-----------------*
+      *-- Open Files
+           OPEN INPUT AMI-EXTRACT
+           IF WS-AMI-STA NOT = '00'
+              STRING 'Error in opening AMI extract file - '
+                  WS-AMI-STA
+                DELIMITED BY SPACE
+               INTO WS-ERROR-TEXT
+              END-STRING
+              DISPLAY WS-ERROR-TEXT
+              GO TO PROGRAM-DONE
+           END-IF
+           .
+       A0000-EXIT.
+      *--------------------------------------------------------------*
+       B0000-LOAD-EXTRACT.
+      *--------------------------------------------------------------*
+      *-- One meter's rows may span more than one call to MTRREADST if
+      *-- the extract has more rows for a meter than fit in one table,
+      *-- so C01-READING-LEN only ever tracks the current, unflushed
+      *-- batch, not the whole meter's row count.
+           MOVE 'N'
+             TO WS-END-OF-FILE
+
+           MOVE ZEROES
+             TO C01-READING-LEN
+
+           PERFORM B1500-READ-AND-LOAD
+              THRU B1500-EXIT
+            UNTIL WS-END-OF-FILE = 'Y'
+
+      *-- Flush whatever is left in the table for the last meter
+           IF C01-READING-LEN > ZEROES
+              PERFORM D0000-CALL-MTRREADST
+                 THRU D0000-EXIT
+           END-IF
+           .
+       B0000-EXIT.
+      *--------------------------------------------------------------*
+       B1500-READ-AND-LOAD.
+      *--------------------------------------------------------------*
+           READ AMI-EXTRACT
+              AT END
+                 MOVE 'Y'
+                   TO WS-END-OF-FILE
+              NOT AT END
+                 IF WS-HAVE-CURRENT-METER = 'N'
+                    MOVE 'Y'
+                      TO WS-HAVE-CURRENT-METER
+                    MOVE AMI-MTR-ID
+                      TO WS-CURRENT-MTR-ID
+                    MOVE ZEROES
+                      TO WS-METER-ROW-OFFSET
+                    ADD 1
+                      TO WS-METER-COUNT
+                 ELSE
+                    IF AMI-MTR-ID NOT = WS-CURRENT-MTR-ID
+      *-- Meter changed - the prior meter's rows are complete
+                       PERFORM D0000-CALL-MTRREADST
+                          THRU D0000-EXIT
+                       MOVE AMI-MTR-ID
+                         TO WS-CURRENT-MTR-ID
+                       MOVE ZEROES
+                         TO WS-METER-ROW-OFFSET
+                       ADD 1
+                         TO WS-METER-COUNT
+                    END-IF
+                 END-IF
+
+                 IF C01-READING-LEN NOT < WS-MAX-READING-LEN
+      *-- Table full but this meter still has more rows coming -
+      *-- flush what is on hand so far and keep going for the same
+      *-- meter.
+                    PERFORM D0000-CALL-MTRREADST
+                       THRU D0000-EXIT
+                 END-IF
+
+                 ADD 1
+                   TO C01-READING-LEN
+
+                 MOVE AMI-READING-DATE
+                   TO C01-READING-DATE (C01-READING-LEN)
+
+                 MOVE AMI-READING-TIME
+                   TO C01-READING-TIME (C01-READING-LEN)
+
+                 MOVE AMI-READING
+                   TO C01-READING (C01-READING-LEN)
+
+                 MOVE AMI-ESTIMATED-READING
+                   TO C01-ESTIMATED-READING (C01-READING-LEN)
+
+                 ADD 1
+                   TO WS-ROW-COUNT
+           END-READ
+           .
+       B1500-EXIT.
+      *--------------------------------------------------------------*
+       D0000-CALL-MTRREADST.
+      *--------------------------------------------------------------*
+      *-- Drive MTRREADST's storage logic for the meter/rows collected
+      *-- so far, exactly as if a caller had built this table itself.
+           MOVE WS-CURRENT-MTR-ID
+             TO C01-MTR-ID
+
+           MOVE WS-METER-ROW-OFFSET
+             TO C01-CHUNK-OFFSET
+
+           CALL 'MTRREADST'
+          USING MTRREAD
+
+           ADD 1
+             TO WS-CALL-COUNT
+
+      *-- This chunk's rows are now behind the meter's restart
+      *-- checkpoint, so the next chunk (if any) for the same meter
+      *-- offsets from here.
+           ADD C01-READING-LEN
+             TO WS-METER-ROW-OFFSET
+
+           MOVE ZEROES
+             TO C01-READING-LEN
+           .
+       D0000-EXIT.
+      *--------------*
+       S0000-THANKS.
+      *--------------*
+      *--Job summary for this load
+           DISPLAY '---- AMI INTERVAL LOAD JOB SUMMARY ----'
+           DISPLAY 'ROWS READ FROM EXTRACT : ' WS-ROW-COUNT
+           DISPLAY 'METERS LOADED          : ' WS-METER-COUNT
+           DISPLAY 'MTRREADST CALLS MADE   : ' WS-CALL-COUNT
+
+      *--Saying Good Bye and Exiting
+           DISPLAY 'Thanks for using the service of JOI. Good Bye'
+           PERFORM Z0000-CLOSING-FILES
+           PERFORM Z0000-PROCESS-END
+           .
+       S0000-EXIT.
+      *--------------------*
+       Z0000-CLOSING-FILES.
+      *--------------------*
+           CLOSE AMI-EXTRACT
+           IF WS-AMI-STA NOT = '00'
+              STRING 'Error in Closing AMI extract file - '
+                  WS-AMI-STA
+                DELIMITED BY SPACE
+               INTO WS-ERROR-TEXT
+              END-STRING
+              DISPLAY WS-ERROR-TEXT
+              GO TO Z0000-PROCESS-END
+           END-IF
+           .
+       Z0000-EXIT.
+
+       Z0000-PROCESS-END.
+           GOBACK.
