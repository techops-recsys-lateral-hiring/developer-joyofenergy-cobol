@@ -21,9 +21,21 @@
       *-- READING DETAIL
            SELECT READING-INFO
            ASSIGN TO 'MTRREAD'
-           ORGANIZATION IS SEQUENTIAL
+           ORGANIZATION IS INDEXED
+           RECORD KEY IS RD-KEY
+           ACCESS MODE IS DYNAMIC
            FILE STATUS IS WS-RDNG-INFO-STA.
 
+      *-- Restart checkpoint - last reading-table row successfully
+      *-- stored for a meter, so a rerun of this job can skip ahead
+      *-- instead of reprocessing rows already on file.
+           SELECT CHECKPOINT-FILE
+           ASSIGN TO 'MTRRDCKP'
+           ORGANIZATION IS INDEXED
+           RECORD KEY IS CKP-MTR-ID
+           ACCESS MODE IS DYNAMIC
+           FILE STATUS IS WS-CKP-STA.
+
        DATA DIVISION.
        FILE SECTION.
        FD  MTR-INFO
@@ -36,16 +48,24 @@
        FD  READING-INFO
            LABEL RECORDS ARE STANDARD.
        01  READING-REC.
-           05 MTR-ID            PIC X(12).
-           05  READING-DATE.
-               10  YEAR         PIC 9(4).
-               10  MONTH        PIC 9(2).
-               10  DAY          PIC 9(2).
-           05  READING-TIME.
-               10  HOURS        PIC 9(2).
-               10  MINUTE       PIC 9(2).
-               10  SECONDS      PIC 9(2).
+           05 RD-KEY.
+              10 MTR-ID           PIC X(12).
+              10  READING-DATE.
+                  15  YEAR         PIC 9(4).
+                  15  MONTH        PIC 9(2).
+                  15  DD           PIC 9(2).
+              10  READING-TIME.
+                  15  HOURS        PIC 9(2).
+                  15  MINUTE       PIC 9(2).
+                  15  SECONDS      PIC 9(2).
            05 READING PIC 9(2)V9(5) VALUE ZEROES.
+           05 ESTIMATED-READING PIC X(01) VALUE 'N'.
+      *
+       FD  CHECKPOINT-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  CHECKPOINT-REC.
+           05 CKP-MTR-ID         PIC X(12).
+           05 CKP-LAST-INDEX     PIC 9(08) VALUE ZEROES.
 
       *----------------------------------------------------------------*
       *          WORKING STORAGE STARTS HERE                           *
@@ -58,9 +78,38 @@
            05 WS-MTR-INFO-STA            PIC 9(02) VALUE ZEROES.
       *
            05 WS-ERROR-TEXT              PIC X(250) VALUE SPACES.
-           05 ARRAY-INDEX                PIC 9(03) VALUE ZEROES.
+           05 ARRAY-INDEX                PIC 9(04) VALUE ZEROES.
+           05 WS-ROLLBACK-FOUND          PIC X(01) VALUE 'N'.
+           05 WS-CKP-STA                 PIC 9(02) VALUE ZEROES.
+           05 WS-CKP-FOUND               PIC X(01) VALUE 'N'.
+           05 WS-START-INDEX             PIC 9(08) VALUE ZEROES.
+      *-- Control totals for the end-of-job reconciliation report
+           05 WS-INPUT-COUNT             PIC 9(07) VALUE ZEROES.
+           05 WS-ACCEPTED-COUNT          PIC 9(07) VALUE ZEROES.
+           05 WS-REJECTED-COUNT          PIC 9(07) VALUE ZEROES.
+           05 WS-SKIPPED-COUNT           PIC 9(07) VALUE ZEROES.
+           05 WS-ACCEPTED-TOTAL          PIC 9(09)V9(05) VALUE ZEROES.
+      *-- Incoming row is saved off before D1500's lookups run, since
+      *-- those lookups share READING-REC's FD buffer with the row
+      *-- that is about to be written.
+           05 WS-INCOMING-MTR-ID         PIC X(12) VALUE SPACES.
+           05 WS-INCOMING-READING-DATE.
+              10  YEAR         PIC 9(4).
+              10  MONTH        PIC 9(2).
+              10  DD           PIC 9(2).
+           05 WS-INCOMING-READING-TIME.
+              10  HOURS        PIC 9(2).
+              10  MINUTE       PIC 9(2).
+              10  SECONDS      PIC 9(2).
+           05 WS-INCOMING-READING        PIC 9(2)V9(5) VALUE ZEROES.
+           05 WS-INCOMING-ESTIMATED-READING PIC X(01) VALUE 'N'.
+           05 WS-LAST-READING            PIC 9(2)V9(5) VALUE ZEROES.
+           05 WS-LAST-FOUND              PIC X(01) VALUE 'N'.
+           05 WS-END-OF-LAST-SCAN        PIC X(01) VALUE 'N'.
       *
 
+           COPY ERRLOG0.
+
       *----------------------------------------------------------------*
       *          Linkage section STARTS HERE                           *
       *----------------------------------------------------------------*
@@ -92,13 +141,66 @@
       *-----------------*
        A0000-INITIALIZE.
       *-----------------*
+      *-- This program is called once per meter/chunk by callers such
+      *-- as MTRRDAMI, and WORKING-STORAGE VALUE clauses only take
+      *-- effect on the first CALL in a run unit, so the control
+      *-- totals must be reset by hand on every entry.
+           MOVE ZEROES
+             TO WS-INPUT-COUNT
+                WS-ACCEPTED-COUNT
+                WS-REJECTED-COUNT
+                WS-SKIPPED-COUNT
+                WS-ACCEPTED-TOTAL
+
       *-- Open Files
-           OPEN OUTPUT READING-INFO
+      *-- Reading history is keyed/indexed now, so new readings are
+      *-- inserted rather than appended; only create the file fresh
+      *-- the first time it doesn't exist yet.
+           OPEN I-O READING-INFO
+           IF WS-RDNG-INFO-STA = '35'
+              OPEN OUTPUT READING-INFO
+              CLOSE READING-INFO
+              OPEN I-O READING-INFO
+           END-IF
+
            IF WS-RDNG-INFO-STA NOT = '00'
+              MOVE 'MTRREADST'
+                TO EL-PROGRAM-NAME
+              MOVE 'opening reading INFO file'
+                TO EL-CONTEXT-TEXT
+              MOVE WS-RDNG-INFO-STA
+                TO EL-FILE-STATUS
+              CALL 'ERRLOG' USING ERRLOGREC
               STRING 'Error in opening reading INFO file - '
                   WS-RDNG-INFO-STA
-                DELIMITED BY SPACE
-               INTO WS-ERROR-TEXT
+                  ' - '                     DELIMITED BY SIZE
+                  EL-STATUS-MEANING         DELIMITED BY SIZE
+                INTO WS-ERROR-TEXT
+              END-STRING
+              DISPLAY WS-ERROR-TEXT
+              GO TO PROGRAM-DONE
+           END-IF
+
+           OPEN I-O CHECKPOINT-FILE
+           IF WS-CKP-STA = '35'
+              OPEN OUTPUT CHECKPOINT-FILE
+              CLOSE CHECKPOINT-FILE
+              OPEN I-O CHECKPOINT-FILE
+           END-IF
+
+           IF WS-CKP-STA NOT = '00'
+              MOVE 'MTRREADST'
+                TO EL-PROGRAM-NAME
+              MOVE 'opening checkpoint file'
+                TO EL-CONTEXT-TEXT
+              MOVE WS-CKP-STA
+                TO EL-FILE-STATUS
+              CALL 'ERRLOG' USING ERRLOGREC
+              STRING 'Error in opening checkpoint file - '
+                  WS-CKP-STA
+                  ' - '                     DELIMITED BY SIZE
+                  EL-STATUS-MEANING         DELIMITED BY SIZE
+                INTO WS-ERROR-TEXT
               END-STRING
               DISPLAY WS-ERROR-TEXT
               GO TO PROGRAM-DONE
@@ -120,24 +222,64 @@
       *--------------------------------------------------------------*
        C0000-STORE-READING.
       *--------------------------------------------------------------*
-      *
+      *-- Resume after the last row a prior, interrupted run of this
+      *-- job already got safely onto file for this meter.
+           MOVE 'N'
+             TO WS-CKP-FOUND
+
+           MOVE ZEROES
+             TO WS-START-INDEX
+
+           MOVE C01-MTR-ID
+             TO CKP-MTR-ID
+
+           READ CHECKPOINT-FILE
+              INVALID KEY
+                 CONTINUE
+              NOT INVALID KEY
+                 MOVE 'Y'
+                   TO WS-CKP-FOUND
+                 MOVE CKP-LAST-INDEX
+                   TO WS-START-INDEX
+           END-READ
+
+           ADD C01-READING-LEN
+             TO WS-INPUT-COUNT
+
            PERFORM C1500-STORE-READING-DATA
               THRU C1500-EXIT
            VARYING ARRAY-INDEX FROM 1 BY 1
-           UNTIL ARRAY-INDEX > READING-LEN.
+             UNTIL ARRAY-INDEX > C01-READING-LEN
+
+      *-- Whole batch made it to file - the checkpoint is no longer
+      *-- needed, so the next run starts fresh from row 1 again.
+           IF WS-CKP-FOUND = 'Y'
+              DELETE CHECKPOINT-FILE
+           END-IF
            .
        C0000-EXIT.
       *--------------------*
        C1500-STORE-READING-DATA.
       *--------------------*
       *
+      *-- Row already made it to file on a prior run of this same
+      *-- batch - skip it and move on. Compared as an absolute row
+      *-- number (this call's chunk offset plus ARRAY-INDEX) against
+      *-- the checkpoint, since WS-START-INDEX was itself read back as
+      *-- an absolute number - see D1600-SAVE-CHECKPOINT.
+           IF C01-CHUNK-OFFSET + ARRAY-INDEX NOT > WS-START-INDEX
+              ADD 1
+                TO WS-SKIPPED-COUNT
+              GO TO C1500-EXIT
+           END-IF
+
       *-- Write Reading data into file
 
            MOVE C01-MTR-ID
              TO MTR-ID
 
            MOVE C01-READING-DATE (ARRAY-INDEX)
-             TO READING-DATE OF
+             TO READING-DATE
 
            MOVE C01-READING-TIME (ARRAY-INDEX)
              TO READING-TIME
@@ -145,12 +287,217 @@
            MOVE C01-READING (ARRAY-INDEX)
               TO READING
 
-            WRITE READING-REC
+           MOVE C01-ESTIMATED-READING (ARRAY-INDEX)
+             TO ESTIMATED-READING
+
+           PERFORM D1500-CHECK-FOR-ROLLBACK
+              THRU D1500-EXIT
+
+           IF WS-ROLLBACK-FOUND = 'Y'
+              MOVE 'Reading rejected - rollback or duplicate for meter'
+                TO WS-ERROR-TEXT
+              DISPLAY WS-ERROR-TEXT
+              ADD 1
+                TO WS-REJECTED-COUNT
+           ELSE
+              WRITE READING-REC
+                 INVALID KEY
+                    MOVE 'Reading already on file for this meter/time'
+                      TO WS-ERROR-TEXT
+                    DISPLAY WS-ERROR-TEXT
+                    ADD 1
+                      TO WS-REJECTED-COUNT
+                 NOT INVALID KEY
+                    PERFORM D1600-SAVE-CHECKPOINT
+                       THRU D1600-EXIT
+                    ADD 1
+                      TO WS-ACCEPTED-COUNT
+                    ADD READING
+                      TO WS-ACCEPTED-TOTAL
+              END-WRITE
+           END-IF
            .
        C1500-EXIT.
+      *--------------------*
+       D1500-CHECK-FOR-ROLLBACK.
+      *--------------------*
+      *-- An exact date/time match to a reading already on file is a
+      *-- duplicate. A distinct, out-of-order date/time is not by
+      *-- itself a problem - a backfilled/late-arriving reading is
+      *-- legitimate - so that case is left to D1550's register-value
+      *-- check below instead of being rejected here.
+      *-- The lookups below share READING-REC's FD buffer with the
+      *-- incoming row, so save it off first and restore it at the end
+      *-- regardless of which lookups ran.
+           MOVE 'N'
+             TO WS-ROLLBACK-FOUND
+
+           MOVE MTR-ID
+             TO WS-INCOMING-MTR-ID
+
+           MOVE READING-DATE
+             TO WS-INCOMING-READING-DATE
+
+           MOVE READING-TIME
+             TO WS-INCOMING-READING-TIME
+
+           MOVE READING
+             TO WS-INCOMING-READING
+
+           MOVE ESTIMATED-READING
+             TO WS-INCOMING-ESTIMATED-READING
+
+           START READING-INFO KEY IS NOT LESS THAN RD-KEY
+              INVALID KEY
+                 CONTINUE
+              NOT INVALID KEY
+                 READ READING-INFO NEXT RECORD
+                    AT END
+                       CONTINUE
+                    NOT AT END
+                       IF MTR-ID = WS-INCOMING-MTR-ID
+                          AND READING-DATE = WS-INCOMING-READING-DATE
+                          AND READING-TIME = WS-INCOMING-READING-TIME
+                          MOVE 'Y'
+                            TO WS-ROLLBACK-FOUND
+                       END-IF
+                 END-READ
+           END-START
+
+           IF WS-ROLLBACK-FOUND = 'N'
+              PERFORM D1550-CHECK-LAST-READING
+                 THRU D1550-EXIT
+           END-IF
+
+      *-- Restore the incoming row into the FD buffer, since the
+      *-- lookups above may have overwritten it with an unrelated
+      *-- meter's record.
+           MOVE WS-INCOMING-MTR-ID
+             TO MTR-ID
+
+           MOVE WS-INCOMING-READING-DATE
+             TO READING-DATE
+
+           MOVE WS-INCOMING-READING-TIME
+             TO READING-TIME
+
+           MOVE WS-INCOMING-READING
+             TO READING
+
+           MOVE WS-INCOMING-ESTIMATED-READING
+             TO ESTIMATED-READING
+           .
+       D1500-EXIT.
+      *--------------------*
+       D1550-CHECK-LAST-READING.
+      *--------------------*
+      *-- Scan this meter's existing readings forward from its oldest
+      *-- one on file, up to (but not including) the incoming key,
+      *-- keeping the last register value seen - the same "keep
+      *-- overwriting the latest found so far" technique used in
+      *-- MTRPLSWT's period scan.
+           MOVE 'N'
+             TO WS-LAST-FOUND
+
+           MOVE 'N'
+             TO WS-END-OF-LAST-SCAN
+
+           MOVE WS-INCOMING-MTR-ID
+             TO MTR-ID
+
+           MOVE ZEROES
+             TO READING-DATE
+                READING-TIME
+
+           START READING-INFO KEY IS NOT LESS THAN RD-KEY
+              INVALID KEY
+                 MOVE 'Y'
+                   TO WS-END-OF-LAST-SCAN
+              NOT INVALID KEY
+                 CONTINUE
+           END-START
+
+           PERFORM D1560-SCAN-LAST-READING
+              THRU D1560-EXIT
+            UNTIL WS-END-OF-LAST-SCAN = 'Y'
+
+           IF WS-LAST-FOUND = 'Y'
+              AND WS-INCOMING-READING < WS-LAST-READING
+              MOVE 'Y'
+                TO WS-ROLLBACK-FOUND
+           END-IF
+           .
+       D1550-EXIT.
+      *--------------------*
+       D1560-SCAN-LAST-READING.
+      *--------------------*
+      *-- Now that a backfilled reading can have existing records on
+      *-- file both before and after it, stop as soon as this meter's
+      *-- readings reach the incoming key (not just an exact match to
+      *-- it), so a later, already-stored reading is never mistaken
+      *-- for the incoming row's immediate predecessor.
+           READ READING-INFO NEXT RECORD
+              AT END
+                 MOVE 'Y'
+                   TO WS-END-OF-LAST-SCAN
+              NOT AT END
+                 IF MTR-ID NOT = WS-INCOMING-MTR-ID
+                    OR READING-DATE > WS-INCOMING-READING-DATE
+                    OR (READING-DATE = WS-INCOMING-READING-DATE
+                        AND READING-TIME NOT <
+                            WS-INCOMING-READING-TIME)
+                    MOVE 'Y'
+                      TO WS-END-OF-LAST-SCAN
+                 ELSE
+                    MOVE 'Y'
+                      TO WS-LAST-FOUND
+                    MOVE READING
+                      TO WS-LAST-READING
+                 END-IF
+           END-READ
+           .
+       D1560-EXIT.
+      *--------------------*
+       D1600-SAVE-CHECKPOINT.
+      *--------------------*
+      *-- Record how far this batch has got for the meter, so a rerun
+      *-- after an abend can pick up at the next row instead of the
+      *-- first one. Recorded as an absolute row number (this call's
+      *-- chunk offset plus its own ARRAY-INDEX) rather than a
+      *-- call-local one, since a single meter's rows can be spread
+      *-- across more than one CALL (e.g. MTRRDAMI's chunked flush) and
+      *-- a call-local index would be meaningless once the next call's
+      *-- table restarts its own numbering at 1.
+           MOVE C01-MTR-ID
+             TO CKP-MTR-ID
+
+           COMPUTE CKP-LAST-INDEX =
+              C01-CHUNK-OFFSET + ARRAY-INDEX
+
+           IF WS-CKP-FOUND = 'Y'
+              REWRITE CHECKPOINT-REC
+           ELSE
+              WRITE CHECKPOINT-REC
+              MOVE 'Y'
+                TO WS-CKP-FOUND
+           END-IF
+           .
+       D1600-EXIT.
       *--------------*
        S0000-THANKS.
       *--------------*
+      *--Control-total reconciliation report for this intake run
+           DISPLAY '---- READING INTAKE CONTROL TOTALS ----'
+           DISPLAY 'INPUT READINGS    : ' WS-INPUT-COUNT
+           DISPLAY 'ACCEPTED READINGS : ' WS-ACCEPTED-COUNT
+           DISPLAY 'REJECTED READINGS : ' WS-REJECTED-COUNT
+           DISPLAY 'SKIPPED (RESTART) : ' WS-SKIPPED-COUNT
+           DISPLAY 'ACCEPTED TOTAL    : ' WS-ACCEPTED-TOTAL
+           IF WS-ACCEPTED-COUNT + WS-REJECTED-COUNT + WS-SKIPPED-COUNT
+              NOT = WS-INPUT-COUNT
+              DISPLAY 'WARNING - counts do not reconcile to input'
+           END-IF
+
       *--Saying Good Bye and Exiting
            DISPLAY 'Thanks for using the service of JOI. Good Bye'
            PERFORM Z0000-CLOSING-FILES
@@ -162,10 +509,37 @@
       *--------------------*
            CLOSE READING-INFO
            IF WS-RDNG-INFO-STA NOT = '00'
+              MOVE 'MTRREADST'
+                TO EL-PROGRAM-NAME
+              MOVE 'closing reading file'
+                TO EL-CONTEXT-TEXT
+              MOVE WS-RDNG-INFO-STA
+                TO EL-FILE-STATUS
+              CALL 'ERRLOG' USING ERRLOGREC
               STRING 'Error in Closing reading file - '
                   WS-RDNG-INFO-STA
-                DELIMITED BY SPACE
-               INTO WS-ERROR-TEXT
+                  ' - '                     DELIMITED BY SIZE
+                  EL-STATUS-MEANING         DELIMITED BY SIZE
+                INTO WS-ERROR-TEXT
+              END-STRING
+              DISPLAY WS-ERROR-TEXT
+              GO TO Z0000-PROCESS-END
+           END-IF
+
+           CLOSE CHECKPOINT-FILE
+           IF WS-CKP-STA NOT = '00'
+              MOVE 'MTRREADST'
+                TO EL-PROGRAM-NAME
+              MOVE 'closing checkpoint file'
+                TO EL-CONTEXT-TEXT
+              MOVE WS-CKP-STA
+                TO EL-FILE-STATUS
+              CALL 'ERRLOG' USING ERRLOGREC
+              STRING 'Error in Closing checkpoint file - '
+                  WS-CKP-STA
+                  ' - '                     DELIMITED BY SIZE
+                  EL-STATUS-MEANING         DELIMITED BY SIZE
+                INTO WS-ERROR-TEXT
               END-STRING
               DISPLAY WS-ERROR-TEXT
               GO TO Z0000-PROCESS-END
