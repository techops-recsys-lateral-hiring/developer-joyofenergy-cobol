@@ -0,0 +1,318 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MTRRDGAP.
+       AUTHOR. MainframeDev.
+      *----------------------------------------------------------------*
+      * Batch report that walks every meter on the book and flags any  *
+      * gap between consecutive readings wider than the expected       *
+      * reading interval - a sign a reading was missed.                *
+      *----------------------------------------------------------------*
+      *
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+      *
+       FILE-CONTROL.
+      *-- METER Details - one record per plan/supplier period a meter
+      *-- has been on, keyed by meter id and the period's start date.
+           SELECT MTR-INFO
+           ASSIGN TO 'MTRPLAN'
+           ORGANIZATION IS INDEXED
+           RECORD KEY IS MP-KEY
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS WS-MTR-INFO-STA.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  MTR-INFO
+           LABEL RECORDS ARE STANDARD.
+       01  MTR-REC.
+           05 MP-KEY.
+              10 ACCOUNT-ID         PIC X(12).
+              10 UINFO-MTR-ID       PIC X(12).
+              10 PLAN-START-DATE.
+                 15  YEAR         PIC 9(4).
+                 15  MONTH        PIC 9(2).
+                 15  DD           PIC 9(2).
+           05 USER-NAME          PIC X(50).
+           05 POWER-SUPL-NAME    PIC X(50).
+           05 POWER-PLAN-NAME    PIC X(50).
+           05 PLAN-END-DATE.
+              10  YEAR         PIC 9(4).
+              10  MONTH        PIC 9(2).
+              10  DD           PIC 9(2).
+      *----------------------------------------------------------------*
+      *          WORKING STORAGE STARTS HERE                           *
+      *----------------------------------------------------------------*
+       WORKING-STORAGE SECTION.
+      *
+       01  WS-VARIABLES.
+      *-- File Status fields
+           05 WS-MTR-INFO-STA            PIC 9(02) VALUE ZEROES.
+      *
+           05 WS-ERROR-TEXT              PIC X(250) VALUE SPACES.
+           05 WS-END-OF-FILE             PIC X(01) VALUE 'N'.
+           05 WS-METER-COUNT             PIC 9(07) VALUE ZEROES.
+           05 WS-GAP-COUNT               PIC 9(07) VALUE ZEROES.
+           05 ARRAY-INDEX                PIC 9(04) VALUE ZEROES.
+      *-- A gap wider than this many hours between consecutive
+      *-- readings for the same meter is reported as a missed reading.
+           05 WS-GAP-THRESHOLD-HOURS     PIC 9(04) VALUE 24.
+           05 WS-PREV-DATE-8             PIC 9(08) VALUE ZEROES.
+           05 WS-CURR-DATE-8             PIC 9(08) VALUE ZEROES.
+           05 WS-PREV-DAY-NBR            PIC S9(8) COMP VALUE ZEROES.
+           05 WS-CURR-DAY-NBR            PIC S9(8) COMP VALUE ZEROES.
+           05 WS-PREV-SECS               PIC S9(8) COMP VALUE ZEROES.
+           05 WS-CURR-SECS               PIC S9(8) COMP VALUE ZEROES.
+           05 WS-ELAPSED-SECONDS         PIC S9(8) COMP VALUE ZEROES.
+           05 WS-ELAPSED-HOURS           PIC 9(07) VALUE ZEROES.
+           05 WS-REPORT-LINE             PIC X(132) VALUE SPACES.
+      *-- "Meter gone silent" check - today's date/time, for comparing
+      *-- against the latest reading on file for a meter.
+           05 WS-TODAY-TIMESTAMP         PIC X(21) VALUE SPACES.
+           05 WS-TODAY-HH                PIC 9(02) VALUE ZEROES.
+           05 WS-TODAY-MI                PIC 9(02) VALUE ZEROES.
+           05 WS-TODAY-SS                PIC 9(02) VALUE ZEROES.
+
+           COPY MTRREAD0.
+      *----------------------------------------------------------------*
+      *          -- PROCEDURE DIVISION --                              *
+      *----------------------------------------------------------------*
+       PROCEDURE DIVISION.
+       MAIN-LOGIC SECTION.
+       PROGRAM-BEGIN.
+      *
+           PERFORM A0000-INITIALIZE
+              THRU A0000-EXIT
+
+           PERFORM B0000-PROCESS-ALL-METERS
+              THRU B0000-EXIT
+
+           PERFORM S0000-THANKS
+              THRU S0000-EXIT
+           .
+       PROGRAM-DONE.
+           EXIT.
+
+      *-----------------*
+       A0000-INITIALIZE.
+      *-----------------*
+      *-- Open Files
+           OPEN INPUT MTR-INFO
+           IF WS-MTR-INFO-STA NOT = '00'
+              STRING 'Error in opening meter INFO file - '
+                  WS-MTR-INFO-STA
+                DELIMITED BY SPACE
+               INTO WS-ERROR-TEXT
+              END-STRING
+              DISPLAY WS-ERROR-TEXT
+              GO TO PROGRAM-DONE
+           END-IF
+           .
+       A0000-EXIT.
+      *--------------------------------------------------------------*
+       B0000-PROCESS-ALL-METERS.
+      *--------------------------------------------------------------*
+           MOVE 'N'
+             TO WS-END-OF-FILE
+
+           PERFORM B1500-READ-AND-CHECK
+              THRU B1500-EXIT
+            UNTIL WS-END-OF-FILE = 'Y'
+           .
+       B0000-EXIT.
+      *--------------------------------------------------------------*
+       B1500-READ-AND-CHECK.
+      *--------------------------------------------------------------*
+      *-- A meter now has one record per plan/supplier period, so only
+      *-- check it once - on its current (still-open) period.
+           READ MTR-INFO NEXT RECORD
+              AT END
+                 MOVE 'Y'
+                   TO WS-END-OF-FILE
+
+              NOT AT END
+                 IF PLAN-END-DATE NOT = ZEROES
+                    GO TO B1500-EXIT
+                 END-IF
+
+                 ADD 1
+                   TO WS-METER-COUNT
+
+                 PERFORM C0000-CHECK-METER-GAPS
+                    THRU C0000-EXIT
+           END-READ
+           .
+       B1500-EXIT.
+      *--------------------------------------------------------------*
+       C0000-CHECK-METER-GAPS.
+      *--------------------------------------------------------------*
+      *-- Pull every reading on file for this meter and look for gaps
+      *-- between consecutive ones wider than the expected interval.
+           MOVE UINFO-MTR-ID
+             TO C01-MTR-ID
+
+           MOVE ZEROES
+             TO C01-FROM-DATE
+                C01-TO-DATE
+
+           CALL 'MTRREADGT'
+          USING MTRREAD
+
+           IF C01-READING-LEN > 1
+              PERFORM C1500-CHECK-ONE-GAP
+                 THRU C1500-EXIT
+              VARYING ARRAY-INDEX FROM 2 BY 1
+                UNTIL ARRAY-INDEX > C01-READING-LEN
+           END-IF
+
+      *-- A meter that has simply stopped reporting shows no gap
+      *-- between existing readings, so also check the newest reading
+      *-- against today.
+           IF C01-READING-LEN > ZEROES
+              PERFORM C1600-CHECK-SILENT-METER
+                 THRU C1600-EXIT
+           END-IF
+           .
+       C0000-EXIT.
+      *--------------------------------------------------------------*
+       C1500-CHECK-ONE-GAP.
+      *--------------------------------------------------------------*
+           MOVE C01-READING-DATE (ARRAY-INDEX - 1)
+             TO WS-PREV-DATE-8
+
+           MOVE C01-READING-DATE (ARRAY-INDEX)
+             TO WS-CURR-DATE-8
+
+           COMPUTE WS-PREV-DAY-NBR =
+              FUNCTION INTEGER-OF-DATE (WS-PREV-DATE-8)
+
+           COMPUTE WS-CURR-DAY-NBR =
+              FUNCTION INTEGER-OF-DATE (WS-CURR-DATE-8)
+
+           COMPUTE WS-PREV-SECS =
+              (HOURS OF C01-READING-TIME (ARRAY-INDEX - 1) * 3600)
+            + (MINUTE OF C01-READING-TIME (ARRAY-INDEX - 1) * 60)
+            + SECONDS OF C01-READING-TIME (ARRAY-INDEX - 1)
+
+           COMPUTE WS-CURR-SECS =
+              (HOURS OF C01-READING-TIME (ARRAY-INDEX) * 3600)
+            + (MINUTE OF C01-READING-TIME (ARRAY-INDEX) * 60)
+            + SECONDS OF C01-READING-TIME (ARRAY-INDEX)
+
+           COMPUTE WS-ELAPSED-SECONDS =
+              ((WS-CURR-DAY-NBR - WS-PREV-DAY-NBR) * 86400)
+            + (WS-CURR-SECS - WS-PREV-SECS)
+
+           COMPUTE WS-ELAPSED-HOURS ROUNDED =
+              WS-ELAPSED-SECONDS / 3600
+
+           IF WS-ELAPSED-HOURS > WS-GAP-THRESHOLD-HOURS
+              ADD 1
+                TO WS-GAP-COUNT
+
+              STRING C01-MTR-ID DELIMITED BY SIZE
+                     ' GAP OF ' DELIMITED BY SIZE
+                     WS-ELAPSED-HOURS DELIMITED BY SIZE
+                     ' HOURS BETWEEN READING '
+                        DELIMITED BY SIZE
+                     WS-PREV-DATE-8 DELIMITED BY SIZE
+                     ' AND ' DELIMITED BY SIZE
+                     WS-CURR-DATE-8 DELIMITED BY SIZE
+                 INTO WS-REPORT-LINE
+              END-STRING
+
+              DISPLAY WS-REPORT-LINE
+           END-IF
+           .
+       C1500-EXIT.
+      *--------------------------------------------------------------*
+       C1600-CHECK-SILENT-METER.
+      *--------------------------------------------------------------*
+      *-- Compare the meter's newest reading against right now, the
+      *-- same elapsed-time math as C1500 above but with today in
+      *-- place of the next reading.
+           MOVE FUNCTION CURRENT-DATE
+             TO WS-TODAY-TIMESTAMP
+
+           MOVE WS-TODAY-TIMESTAMP (1:8)
+             TO WS-CURR-DATE-8
+
+           MOVE WS-TODAY-TIMESTAMP (9:2)
+             TO WS-TODAY-HH
+
+           MOVE WS-TODAY-TIMESTAMP (11:2)
+             TO WS-TODAY-MI
+
+           MOVE WS-TODAY-TIMESTAMP (13:2)
+             TO WS-TODAY-SS
+
+           MOVE C01-READING-DATE (C01-READING-LEN)
+             TO WS-PREV-DATE-8
+
+           COMPUTE WS-PREV-DAY-NBR =
+              FUNCTION INTEGER-OF-DATE (WS-PREV-DATE-8)
+
+           COMPUTE WS-CURR-DAY-NBR =
+              FUNCTION INTEGER-OF-DATE (WS-CURR-DATE-8)
+
+           COMPUTE WS-PREV-SECS =
+              (HOURS OF C01-READING-TIME (C01-READING-LEN) * 3600)
+            + (MINUTE OF C01-READING-TIME (C01-READING-LEN) * 60)
+            + SECONDS OF C01-READING-TIME (C01-READING-LEN)
+
+           COMPUTE WS-CURR-SECS =
+              (WS-TODAY-HH * 3600) + (WS-TODAY-MI * 60) + WS-TODAY-SS
+
+           COMPUTE WS-ELAPSED-SECONDS =
+              ((WS-CURR-DAY-NBR - WS-PREV-DAY-NBR) * 86400)
+            + (WS-CURR-SECS - WS-PREV-SECS)
+
+           COMPUTE WS-ELAPSED-HOURS ROUNDED =
+              WS-ELAPSED-SECONDS / 3600
+
+           IF WS-ELAPSED-HOURS > WS-GAP-THRESHOLD-HOURS
+              ADD 1
+                TO WS-GAP-COUNT
+
+              STRING C01-MTR-ID DELIMITED BY SIZE
+                     ' NO READING FOR ' DELIMITED BY SIZE
+                     WS-ELAPSED-HOURS DELIMITED BY SIZE
+                     ' HOURS SINCE ' DELIMITED BY SIZE
+                     WS-PREV-DATE-8 DELIMITED BY SIZE
+                     ' - METER MAY HAVE STOPPED REPORTING'
+                        DELIMITED BY SIZE
+                 INTO WS-REPORT-LINE
+              END-STRING
+
+              DISPLAY WS-REPORT-LINE
+           END-IF
+           .
+       C1600-EXIT.
+      *--------------*
+       S0000-THANKS.
+      *--------------*
+      *--Saying Good Bye and Exiting
+           DISPLAY 'Meters checked: ' WS-METER-COUNT
+           DISPLAY 'Gaps found: ' WS-GAP-COUNT
+           DISPLAY 'Thanks for using the service of JOI. Good Bye'
+           PERFORM Z0000-CLOSING-FILES
+           PERFORM Z0000-PROCESS-END
+           .
+       S0000-EXIT.
+      *--------------------*
+       Z0000-CLOSING-FILES.
+      *--------------------*
+           CLOSE MTR-INFO
+           IF WS-MTR-INFO-STA NOT = '00'
+              STRING 'Error in Closing meter info file - '
+                  WS-MTR-INFO-STA
+                DELIMITED BY SPACE
+               INTO WS-ERROR-TEXT
+              END-STRING
+              DISPLAY WS-ERROR-TEXT
+              GO TO Z0000-PROCESS-END
+           END-IF
+           .
+       Z0000-EXIT.
+
+       Z0000-PROCESS-END.
+           GOBACK.
