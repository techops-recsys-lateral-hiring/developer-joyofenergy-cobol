@@ -0,0 +1,206 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MTRRDCSV.
+       AUTHOR. MainframeDev.
+      *----------------------------------------------------------------*
+      * Batch utility that walks the whole MTRREAD reading history     *
+      * file in key order and writes it out as a CSV file.             *
+      *----------------------------------------------------------------*
+      *
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+      *
+       FILE-CONTROL.
+      *-- READING DETAIL
+           SELECT READING-INFO
+           ASSIGN TO 'MTRREAD'
+           ORGANIZATION IS INDEXED
+           RECORD KEY IS RD-KEY
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS WS-RDNG-INFO-STA.
+
+      *-- CSV output
+           SELECT CSV-OUT
+           ASSIGN TO 'MTRREAD.CSV'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-CSV-STA.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  READING-INFO
+           LABEL RECORDS ARE STANDARD.
+       01  READING-REC.
+           05 RD-KEY.
+              10 SMRT-MTR-ID     PIC X(12).
+              10  READING-DATE.
+                  15  YEAR         PIC 9(4).
+                  15  MONTH        PIC 9(2).
+                  15  DD           PIC 9(2).
+              10  READING-TIME.
+                  15  HOURS        PIC 9(2).
+                  15  MINUTE       PIC 9(2).
+                  15  SECONDS      PIC 9(2).
+           05 READING PIC 9(2)V9(5) VALUE ZEROES.
+           05 ESTIMATED-READING PIC X(01) VALUE 'N'.
+      *
+       FD  CSV-OUT
+           LABEL RECORDS ARE STANDARD.
+       01  CSV-REC                PIC X(132).
+
+      *----------------------------------------------------------------*
+      *          WORKING STORAGE STARTS HERE                           *
+      *----------------------------------------------------------------*
+       WORKING-STORAGE SECTION.
+      *
+       01  WS-VARIABLES.
+      *-- File Status fields
+           05 WS-RDNG-INFO-STA           PIC 9(02) VALUE ZEROES.
+           05 WS-CSV-STA                 PIC 9(02) VALUE ZEROES.
+      *
+           05 WS-ERROR-TEXT              PIC X(250) VALUE SPACES.
+           05 WS-END-OF-FILE             PIC X(01) VALUE 'N'.
+           05 WS-ROW-COUNT               PIC 9(07) VALUE ZEROES.
+           05 WS-READING-EDIT            PIC ZZ9.99999.
+
+      *----------------------------------------------------------------*
+      *          -- PROCEDURE DIVISION --                              *
+      *----------------------------------------------------------------*
+       PROCEDURE DIVISION.
+       MAIN-LOGIC SECTION.
+       PROGRAM-BEGIN.
+      *
+           PERFORM A0000-INITIALIZE
+              THRU A0000-EXIT
+
+           PERFORM B0000-EXPORT-ALL-READINGS
+              THRU B0000-EXIT
+
+           PERFORM S0000-THANKS
+              THRU S0000-EXIT
+           .
+       PROGRAM-DONE.
+           EXIT.
+
+      *-----------------*
+       A0000-INITIALIZE.
+      *-----------------*
+      *-- Open Files
+           OPEN INPUT READING-INFO
+           IF WS-RDNG-INFO-STA NOT = '00'
+              STRING 'Error in opening reading INFO file - '
+                  WS-RDNG-INFO-STA
+                DELIMITED BY SPACE
+               INTO WS-ERROR-TEXT
+              END-STRING
+              DISPLAY WS-ERROR-TEXT
+              GO TO PROGRAM-DONE
+           END-IF
+
+           OPEN OUTPUT CSV-OUT
+           IF WS-CSV-STA NOT = '00'
+              STRING 'Error in opening CSV output file - '
+                  WS-CSV-STA
+                DELIMITED BY SPACE
+               INTO WS-ERROR-TEXT
+              END-STRING
+              DISPLAY WS-ERROR-TEXT
+              GO TO PROGRAM-DONE
+           END-IF
+
+           STRING 'METER_ID,YEAR,MONTH,DAY,HOUR,MINUTE,SECOND,'
+                       DELIMITED BY SIZE
+                  'READING,ESTIMATED'
+                       DELIMITED BY SIZE
+               INTO CSV-REC
+           END-STRING
+           WRITE CSV-REC
+           .
+       A0000-EXIT.
+      *--------------------------------------------------------------*
+       B0000-EXPORT-ALL-READINGS.
+      *--------------------------------------------------------------*
+           MOVE 'N'
+             TO WS-END-OF-FILE
+
+           PERFORM B1500-READ-AND-WRITE-CSV
+              THRU B1500-EXIT
+            UNTIL WS-END-OF-FILE = 'Y'
+           .
+       B0000-EXIT.
+      *--------------------------------------------------------------*
+       B1500-READ-AND-WRITE-CSV.
+      *--------------------------------------------------------------*
+           READ READING-INFO NEXT RECORD
+              AT END
+                 MOVE 'Y'
+                   TO WS-END-OF-FILE
+
+              NOT AT END
+                 MOVE READING
+                   TO WS-READING-EDIT
+
+                 STRING SMRT-MTR-ID       DELIMITED BY SIZE
+                        ','               DELIMITED BY SIZE
+                        YEAR OF READING-DATE   DELIMITED BY SIZE
+                        ','               DELIMITED BY SIZE
+                        MONTH OF READING-DATE  DELIMITED BY SIZE
+                        ','               DELIMITED BY SIZE
+                        DD OF READING-DATE     DELIMITED BY SIZE
+                        ','               DELIMITED BY SIZE
+                        HOURS OF READING-TIME   DELIMITED BY SIZE
+                        ','               DELIMITED BY SIZE
+                        MINUTE OF READING-TIME  DELIMITED BY SIZE
+                        ','               DELIMITED BY SIZE
+                        SECONDS OF READING-TIME DELIMITED BY SIZE
+                        ','               DELIMITED BY SIZE
+                        WS-READING-EDIT   DELIMITED BY SIZE
+                        ','               DELIMITED BY SIZE
+                        ESTIMATED-READING DELIMITED BY SIZE
+                    INTO CSV-REC
+                 END-STRING
+
+                 WRITE CSV-REC
+
+                 ADD 1
+                   TO WS-ROW-COUNT
+           END-READ
+           .
+       B1500-EXIT.
+      *--------------*
+       S0000-THANKS.
+      *--------------*
+      *--Saying Good Bye and Exiting
+           DISPLAY 'Readings exported: ' WS-ROW-COUNT
+           DISPLAY 'Thanks for using the service of JOI. Good Bye'
+           PERFORM Z0000-CLOSING-FILES
+           PERFORM Z0000-PROCESS-END
+           .
+       S0000-EXIT.
+      *--------------------*
+       Z0000-CLOSING-FILES.
+      *--------------------*
+           CLOSE READING-INFO
+           IF WS-RDNG-INFO-STA NOT = '00'
+              STRING 'Error in Closing reading file - '
+                  WS-RDNG-INFO-STA
+                DELIMITED BY SPACE
+               INTO WS-ERROR-TEXT
+              END-STRING
+              DISPLAY WS-ERROR-TEXT
+              GO TO Z0000-PROCESS-END
+           END-IF
+
+           CLOSE CSV-OUT
+           IF WS-CSV-STA NOT = '00'
+              STRING 'Error in Closing CSV output file - '
+                  WS-CSV-STA
+                DELIMITED BY SPACE
+               INTO WS-ERROR-TEXT
+              END-STRING
+              DISPLAY WS-ERROR-TEXT
+              GO TO Z0000-PROCESS-END
+           END-IF
+           .
+       Z0000-EXIT.
+
+       Z0000-PROCESS-END.
+           GOBACK.
