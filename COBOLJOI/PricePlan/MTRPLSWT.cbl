@@ -0,0 +1,374 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MTRPLSWT.
+       AUTHOR. MainframeDev.
+      *----------------------------------------------------------------*
+      * Switches a customer's supplier/plan effective a given date -   *
+      * closes out the meter's current open period and opens a new    *
+      * one, rather than overwriting the plan history in place.       *
+      *----------------------------------------------------------------*
+      *
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+      *
+       FILE-CONTROL.
+      *-- METER Details - one record per plan/supplier period a meter
+      *-- has been on, keyed by account, meter id and the period's
+      *-- start date, so one account can carry more than one meter.
+      *-- Callers only ever know the meter id, so the meter id is also
+      *-- carried as an alternate key for "find this meter" lookups.
+           SELECT MTR-INFO
+           ASSIGN TO 'MTRPLAN'
+           ORGANIZATION IS INDEXED
+           RECORD KEY IS MP-KEY
+           ALTERNATE RECORD KEY IS UINFO-MTR-ID WITH DUPLICATES
+           ACCESS MODE IS DYNAMIC
+           FILE STATUS IS WS-MTR-INFO-STA.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  MTR-INFO
+           LABEL RECORDS ARE STANDARD.
+       01  MTR-REC.
+           05 MP-KEY.
+              10 ACCOUNT-ID         PIC X(12).
+              10 UINFO-MTR-ID       PIC X(12).
+              10 PLAN-START-DATE.
+                 15  YEAR         PIC 9(4).
+                 15  MONTH        PIC 9(2).
+                 15  DD           PIC 9(2).
+           05 USER-NAME          PIC X(50).
+           05 POWER-SUPL-NAME    PIC X(50).
+           05 POWER-PLAN-NAME    PIC X(50).
+           05 PLAN-END-DATE.
+              10  YEAR         PIC 9(4).
+              10  MONTH        PIC 9(2).
+              10  DD           PIC 9(2).
+      *
+      *----------------------------------------------------------------*
+      *          WORKING STORAGE STARTS HERE                           *
+      *----------------------------------------------------------------*
+       WORKING-STORAGE SECTION.
+      *
+       01  WS-VARIABLES.
+      *-- File Status fields
+           05 WS-MTR-INFO-STA            PIC 9(02) VALUE ZEROES.
+      *
+           05 WS-ERROR-TEXT              PIC X(250) VALUE SPACES.
+           05 WS-PERIOD-FOUND            PIC X(01) VALUE 'N'.
+           05 WS-END-OF-SCAN             PIC X(01) VALUE 'N'.
+           05 WS-OLD-ACCOUNT-ID          PIC X(12) VALUE SPACES.
+           05 WS-OLD-USER-NAME           PIC X(50) VALUE SPACES.
+           05 WS-OLD-START-DATE-8        PIC 9(08) VALUE ZEROES.
+           05 WS-NEW-START-DATE-8        PIC 9(08) VALUE ZEROES.
+           05 WS-OLD-START-DAY-NBR       PIC S9(8) COMP VALUE ZEROES.
+           05 WS-NEW-START-DAY-NBR       PIC S9(8) COMP VALUE ZEROES.
+           05 WS-NEW-END-DAY-NBR         PIC S9(8) COMP VALUE ZEROES.
+           05 WS-NEW-END-DATE-8          PIC 9(08) VALUE ZEROES.
+           05 WS-NEW-END-DATE.
+              10  YEAR         PIC 9(4).
+              10  MONTH        PIC 9(2).
+              10  DD           PIC 9(2).
+           05 WS-OLD-START-DATE.
+              10  YEAR         PIC 9(4).
+              10  MONTH        PIC 9(2).
+              10  DD           PIC 9(2).
+
+      *----------------------------------------------------------------*
+      *          Linkage section STARTS HERE                           *
+      *----------------------------------------------------------------*
+       LINKAGE SECTION.
+      *
+         COPY MTRPLAN0.
+      *----------------------------------------------------------------*
+      *          -- PROCEDURE DIVISION --                              *
+      *----------------------------------------------------------------*
+       PROCEDURE DIVISION USING MTRINFO.
+       MAIN-LOGIC SECTION.
+       PROGRAM-BEGIN.
+      *
+           PERFORM A0000-INITIALIZE
+              THRU A0000-EXIT
+
+           PERFORM B0000-VALIDATE
+              THRU B0000-EXIT
+
+           PERFORM C0000-FIND-CURRENT-PERIOD
+              THRU C0000-EXIT
+
+           PERFORM D0000-CLOSE-OLD-PERIOD
+              THRU D0000-EXIT
+
+           PERFORM E0000-OPEN-NEW-PERIOD
+              THRU E0000-EXIT
+
+           PERFORM S0000-THANKS
+              THRU S0000-EXIT
+           .
+       PROGRAM-DONE.
+           EXIT.
+
+      *-----------------*
+       A0000-INITIALIZE.
+      *-----------------*
+      *-- Open Files
+           MOVE '0'
+             TO C01-RETURN-CD
+
+           OPEN I-O MTR-INFO
+           IF WS-MTR-INFO-STA = '35'
+              OPEN OUTPUT MTR-INFO
+              CLOSE MTR-INFO
+              OPEN I-O MTR-INFO
+           END-IF
+
+           IF WS-MTR-INFO-STA NOT = '00'
+              STRING 'Error in opening meter INFO file - '
+                  WS-MTR-INFO-STA
+                DELIMITED BY SPACE
+               INTO WS-ERROR-TEXT
+              END-STRING
+              DISPLAY WS-ERROR-TEXT
+              GO TO PROGRAM-DONE
+           END-IF
+           .
+       A0000-EXIT.
+      *---------------------*
+       B0000-VALIDATE.
+      *---------------------*
+      *-- Validation meter id, new plan and effective date
+           IF UINFO-MTR-ID OF MTRINFO = SPACES
+              MOVE 'INPUT METER ID IS BLANK'
+                TO WS-ERROR-TEXT
+              DISPLAY WS-ERROR-TEXT
+              MOVE '9'
+                TO C01-RETURN-CD
+              GO TO PROGRAM-DONE
+           END-IF
+
+           IF C01-START-DATE OF MTRINFO = ZEROES
+              MOVE 'NEW EFFECTIVE DATE IS BLANK'
+                TO WS-ERROR-TEXT
+              DISPLAY WS-ERROR-TEXT
+              MOVE '9'
+                TO C01-RETURN-CD
+              GO TO PROGRAM-DONE
+           END-IF
+
+           IF POWER-SUPL-NAME OF MTRINFO = SPACES
+              OR POWER-PLAN-NAME OF MTRINFO = SPACES
+              MOVE 'NEW SUPPLIER/PLAN NAME IS BLANK'
+                TO WS-ERROR-TEXT
+              DISPLAY WS-ERROR-TEXT
+              MOVE '9'
+                TO C01-RETURN-CD
+              GO TO PROGRAM-DONE
+           END-IF
+           .
+       B0000-EXIT.
+      *--------------------------------------------------------------*
+       C0000-FIND-CURRENT-PERIOD.
+      *--------------------------------------------------------------*
+      *-- The account id is no longer part of what a caller supplies,
+      *-- so position on the alternate meter-id key and scan forward
+      *-- (ascending start date within a meter), keeping the latest
+      *-- period seen (same technique PRCPLACT uses to fetch "the
+      *-- current plan" for a meter).
+           MOVE 'N'
+             TO WS-PERIOD-FOUND
+
+           MOVE 'N'
+             TO WS-END-OF-SCAN
+
+           MOVE UINFO-MTR-ID OF MTRINFO
+             TO UINFO-MTR-ID OF MTR-REC
+
+           START MTR-INFO KEY IS NOT LESS THAN UINFO-MTR-ID OF MTR-REC
+              INVALID KEY
+                 CONTINUE
+              NOT INVALID KEY
+                 PERFORM C1500-SCAN-PERIODS
+                    THRU C1500-EXIT
+                  UNTIL WS-END-OF-SCAN = 'Y'
+           END-START
+
+           IF WS-PERIOD-FOUND = 'N'
+              MOVE 'No current period on file for this meter'
+                TO WS-ERROR-TEXT
+              DISPLAY WS-ERROR-TEXT
+              MOVE '1'
+                TO C01-RETURN-CD
+              GO TO PROGRAM-DONE
+           END-IF
+
+      *-- The scan above keeps reading past the qualifying period to
+      *-- find the meter's boundary (end of file or next meter id), so
+      *-- MTR-REC no longer holds the period that was found - re-read
+      *-- it by its exact primary key before trusting its contents.
+           MOVE WS-OLD-ACCOUNT-ID
+             TO ACCOUNT-ID OF MTR-REC
+
+           MOVE UINFO-MTR-ID OF MTRINFO
+             TO UINFO-MTR-ID OF MTR-REC
+
+           MOVE WS-OLD-START-DATE-8
+             TO WS-OLD-START-DATE
+
+           MOVE WS-OLD-START-DATE
+             TO PLAN-START-DATE OF MTR-REC
+
+           READ MTR-INFO
+              INVALID KEY
+                 MOVE 'Error re-reading current period'
+                   TO WS-ERROR-TEXT
+                 DISPLAY WS-ERROR-TEXT
+                 MOVE '9'
+                   TO C01-RETURN-CD
+                 GO TO PROGRAM-DONE
+           END-READ
+
+           IF PLAN-END-DATE OF MTR-REC NOT = ZEROES
+              MOVE 'Meter has no open period to switch'
+                TO WS-ERROR-TEXT
+              DISPLAY WS-ERROR-TEXT
+              MOVE '1'
+                TO C01-RETURN-CD
+              GO TO PROGRAM-DONE
+           END-IF
+           .
+       C0000-EXIT.
+      *--------------------------------------------------------------*
+       C1500-SCAN-PERIODS.
+      *--------------------------------------------------------------*
+      *-- Records for one meter come back in ascending start-date
+      *-- order under the alternate key, so keep overwriting the
+      *-- "latest found so far" fields as later periods are read.
+           READ MTR-INFO NEXT RECORD
+              AT END
+                 MOVE 'Y'
+                   TO WS-END-OF-SCAN
+              NOT AT END
+                 IF UINFO-MTR-ID OF MTR-REC
+                    NOT = UINFO-MTR-ID OF MTRINFO
+                    MOVE 'Y'
+                      TO WS-END-OF-SCAN
+                 ELSE
+                    MOVE 'Y'
+                      TO WS-PERIOD-FOUND
+                    MOVE ACCOUNT-ID OF MTR-REC
+                      TO WS-OLD-ACCOUNT-ID
+                    MOVE USER-NAME OF MTR-REC
+                      TO WS-OLD-USER-NAME
+                    MOVE PLAN-START-DATE OF MTR-REC
+                      TO WS-OLD-START-DATE-8
+                 END-IF
+           END-READ
+           .
+       C1500-EXIT.
+      *--------------------------------------------------------------*
+       D0000-CLOSE-OLD-PERIOD.
+      *--------------------------------------------------------------*
+      *-- New period must start after the current one and end the day
+      *-- before the switch takes effect.
+           MOVE C01-START-DATE OF MTRINFO
+             TO WS-NEW-START-DATE-8
+
+           COMPUTE WS-OLD-START-DAY-NBR =
+              FUNCTION INTEGER-OF-DATE (WS-OLD-START-DATE-8)
+
+           COMPUTE WS-NEW-START-DAY-NBR =
+              FUNCTION INTEGER-OF-DATE (WS-NEW-START-DATE-8)
+
+           IF WS-NEW-START-DAY-NBR NOT > WS-OLD-START-DAY-NBR
+              MOVE 'New effective date must be after current period'
+                TO WS-ERROR-TEXT
+              DISPLAY WS-ERROR-TEXT
+              MOVE '9'
+                TO C01-RETURN-CD
+              GO TO PROGRAM-DONE
+           END-IF
+
+           COMPUTE WS-NEW-END-DAY-NBR = WS-NEW-START-DAY-NBR - 1
+
+           COMPUTE WS-NEW-END-DATE-8 =
+              FUNCTION DATE-OF-INTEGER (WS-NEW-END-DAY-NBR)
+
+           MOVE WS-NEW-END-DATE-8
+             TO WS-NEW-END-DATE
+
+           MOVE WS-NEW-END-DATE
+             TO PLAN-END-DATE OF MTR-REC
+
+           REWRITE MTR-REC
+              INVALID KEY
+                 MOVE 'Error closing current period'
+                   TO WS-ERROR-TEXT
+                 DISPLAY WS-ERROR-TEXT
+                 MOVE '9'
+                   TO C01-RETURN-CD
+                 GO TO PROGRAM-DONE
+           END-REWRITE
+           .
+       D0000-EXIT.
+      *--------------------------------------------------------------*
+       E0000-OPEN-NEW-PERIOD.
+      *--------------------------------------------------------------*
+      *-- Customer name carries forward; only the supplier/plan and
+      *-- the period boundaries change.
+           MOVE WS-OLD-ACCOUNT-ID
+             TO ACCOUNT-ID OF MTR-REC
+
+           MOVE UINFO-MTR-ID OF MTRINFO
+             TO UINFO-MTR-ID OF MTR-REC
+
+           MOVE C01-START-DATE OF MTRINFO
+             TO PLAN-START-DATE OF MTR-REC
+
+           MOVE WS-OLD-USER-NAME
+             TO USER-NAME OF MTR-REC
+
+           MOVE POWER-SUPL-NAME OF MTRINFO
+             TO POWER-SUPL-NAME OF MTR-REC
+
+           MOVE POWER-PLAN-NAME OF MTRINFO
+             TO POWER-PLAN-NAME OF MTR-REC
+
+           MOVE ZEROES
+             TO PLAN-END-DATE OF MTR-REC
+
+           WRITE MTR-REC
+              INVALID KEY
+                 MOVE 'Meter already has a period on that date'
+                   TO WS-ERROR-TEXT
+                 DISPLAY WS-ERROR-TEXT
+                 MOVE '2'
+                   TO C01-RETURN-CD
+           END-WRITE
+           .
+       E0000-EXIT.
+      *--------------*
+       S0000-THANKS.
+      *--------------*
+      *--Saying Good Bye and Exiting
+           DISPLAY 'Thanks for using the service of JOI. Good Bye'
+           PERFORM Z0000-CLOSING-FILES
+           PERFORM Z0000-PROCESS-END
+           .
+       S0000-EXIT.
+      *--------------------*
+       Z0000-CLOSING-FILES.
+      *--------------------*
+           CLOSE MTR-INFO
+           IF WS-MTR-INFO-STA NOT = '00'
+              STRING 'Error in Closing meter info file - '
+                  WS-MTR-INFO-STA
+                DELIMITED BY SPACE
+               INTO WS-ERROR-TEXT
+              END-STRING
+              DISPLAY WS-ERROR-TEXT
+              GO TO Z0000-PROCESS-END
+           END-IF
+           .
+       Z0000-EXIT.
+
+       Z0000-PROCESS-END.
+           GOBACK.
