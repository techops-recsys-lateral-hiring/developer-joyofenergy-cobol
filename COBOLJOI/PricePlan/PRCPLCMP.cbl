@@ -5,6 +5,35 @@
       * This is the Test program in COBOL to replicate compare plan    *
       * price functionality                                            *
       *----------------------------------------------------------------*
+      *
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+      *
+       FILE-CONTROL.
+      *-- PRICE PLAN master (unit rate + peak-time multipliers)
+           SELECT PRCPLAN-FILE
+           ASSIGN TO 'PRCPLAN'
+           ORGANIZATION IS INDEXED
+           RECORD KEY IS PLAN-NAME
+           ACCESS MODE IS DYNAMIC
+           FILE STATUS IS WS-PRCPLAN-STA.
+
+      *-- Audit trail of every comparison run - appended to, never
+      *-- truncated, the same way MTRREAD.CSV is written by MTRRDCSV.
+           SELECT AUDIT-LOG
+           ASSIGN TO 'PRCPLAUD'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-AUDIT-STA.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PRCPLAN-FILE
+           LABEL RECORDS ARE STANDARD.
+           COPY PRCCMP01.
+      *
+       FD  AUDIT-LOG
+           LABEL RECORDS ARE STANDARD.
+       01  AUDIT-REC                     PIC X(200).
       *----------------------------------------------------------------*
       *          WORKING STORAGE STARTS HERE                           *
       *----------------------------------------------------------------*
@@ -12,32 +41,42 @@
       *
            01  WS-VARIABLES.
                05 WS-ERROR-TEXT              PIC X(250) VALUE SPACES.
-               05 WS-AVG-READING             PIC 9(4)V9(6) VALUE ZEROES.
-               05 ARRAY-INDEX                PIC 9(03) VALUE ZEROES.
-               05 WS-READING-TOTAL           PIC 9(4)V9(5) VALUE ZEROES.
-               05 WS-READING-MAX-DATE.
-                 10  YEAR         PIC 9(4).
-                 10  MONTH        PIC 9(2).
-                 10  DAY          PIC 9(2).
-               05 WS-READING-MAX-TIME.
-                 10  HOURS        PIC 9(2).
-                 10  MINUTE       PIC 9(2).
-                 10  SECONDS       PIC 9(2).
-               05 WS-READING-MIN-DATE.
-                 10  YEAR         PIC 9(4).
-                 10  MONTH        PIC 9(2).
-                 10  DAY          PIC 9(2).
-               05 WS-READING-MIN-TIME.
-                 10  HOURS        PIC 9(2).
-                 10  MINUTE       PIC 9(2).
-                 10  SECONDS      PIC 9(2).
-               05 WS-TIME-ELAPSED         PIC 9(04) VALUE ZEROES.
-               05 WS-DARKPLAN-UNITRATE    PIC 9(2)V9(6) VALUE 10000000.
-               05 WS-EVILPLAN-UNITRATE    PIC 9(2)V9(6) VALUE 24000000.
-               05 WS-EVERYONE-UNITRATE    PIC 9(2)V9(6) VALUE 28000000.
-               05 WS-DARKPLAN-COST        PIC 9(5)V9(4) VALUE ZEROES.
-               05 WS-EVILPLAN-COST        PIC 9(5)V9(4) VALUE ZEROES.
-               05 WS-EVERYONE-COST        PIC 9(5)V9(4) VALUE ZEROES.
+               05 ARRAY-INDEX                PIC 9(04) VALUE ZEROES.
+      *-- Rollover handling for D1500 - READING is an unsigned
+      *-- PIC 9(2)V9(5) register that wraps back toward zero once it
+      *-- passes its max value; a later reading lower than the one
+      *-- before it means the meter cycled, not that usage dropped.
+               05 WS-READING-MAX-VALUE       PIC 9(2)V9(5)
+                                              VALUE 99.99999.
+               05 WS-PREV-READING            PIC 9(2)V9(5) VALUE ZEROES.
+               05 WS-ROLLOVER-COUNT          PIC 9(04) VALUE ZEROES.
+               05 WS-ADJ-READING             PIC 9(9)V9(5) VALUE ZEROES.
+               05 WS-ADJ-READING-TBL          PIC 9(9)V9(5) VALUE ZEROES
+                                              OCCURS 9999 TIMES.
+               05 WS-PRCPLAN-STA          PIC 9(02) VALUE ZEROES.
+               05 WS-CALC-PLAN-NAME       PIC X(50) VALUE SPACES.
+               05 WS-CALC-PLAN-COST       PIC 9(5)V9(4) VALUE ZEROES.
+               05 WS-READING-DATE-8       PIC 9(08) VALUE ZEROES.
+               05 WS-READING-DAY-NBR      PIC S9(8) COMP VALUE ZEROES.
+               05 WS-READING-DAYOFWEEK    PIC 9(1) VALUE ZEROES.
+               05 WS-READING-HOUR         PIC 9(2) VALUE ZEROES.
+               05 WS-PKTIME-MULTIPLIER    PIC 9(2)V9(5) VALUE ZEROES.
+               05 PK-INDEX                PIC 9(3) VALUE ZEROES.
+      *-- Names of the three plans this program always compares
+               05 WS-DARKPLAN-NAME        PIC X(50) VALUE 'DARKPLAN'.
+               05 WS-EVILPLAN-NAME        PIC X(50) VALUE 'EVILPLAN'.
+               05 WS-EVERYONE-PLAN-NAME  PIC X(50) VALUE 'EVERYONEPLAN'.
+      *-- Audit trail of this run - rates used and timestamp
+               05 WS-AUDIT-STA            PIC 9(02) VALUE ZEROES.
+               05 WS-CALC-PLAN-RATE       PIC 9(2)V9(6) VALUE ZEROES.
+               05 WS-DARKPLAN-RATE        PIC 9(2)V9(6) VALUE ZEROES.
+               05 WS-EVILPLAN-RATE        PIC 9(2)V9(6) VALUE ZEROES.
+               05 WS-EVERYONE-RATE        PIC 9(2)V9(6) VALUE ZEROES.
+               05 WS-ACTUAL-RATE          PIC 9(2)V9(6) VALUE ZEROES.
+               05 WS-CURRENT-TIMESTAMP    PIC X(21) VALUE SPACES.
+               05 WS-AUDIT-LINE           PIC X(200) VALUE SPACES.
+
+           COPY ERRLOG0.
 
            COPY MTRPLAN0.
 
@@ -66,7 +105,7 @@
            PERFORM C0000-GET-READING
               THRU C0000-EXIT
 
-          PERFORM D0000-CALCULATE-COST
+           PERFORM D0000-CALCULATE-COST
              THRU D0000-EXIT
 
            PERFORM S0000-THANKS
@@ -78,10 +117,58 @@
       *-----------------*
        A0000-GET-MTR-DETAIL.
       *-----------------*
+           OPEN INPUT PRCPLAN-FILE
+           IF WS-PRCPLAN-STA NOT = '00'
+              MOVE 'PRCPLCMP'
+                TO EL-PROGRAM-NAME
+              MOVE 'opening price plan file'
+                TO EL-CONTEXT-TEXT
+              MOVE WS-PRCPLAN-STA
+                TO EL-FILE-STATUS
+              CALL 'ERRLOG' USING ERRLOGREC
+              STRING 'Error in opening price plan file - '
+                  WS-PRCPLAN-STA
+                  ' - '                     DELIMITED BY SIZE
+                  EL-STATUS-MEANING         DELIMITED BY SIZE
+                INTO WS-ERROR-TEXT
+              END-STRING
+              DISPLAY WS-ERROR-TEXT
+              GO TO PROGRAM-DONE
+           END-IF
+
+      *-- Audit log is append-only; create it fresh the first time it
+      *-- doesn't exist yet, same as the OPEN EXTEND fallback in
+      *-- MTRREADST.
+           OPEN EXTEND AUDIT-LOG
+           IF WS-AUDIT-STA = '35'
+              OPEN OUTPUT AUDIT-LOG
+           END-IF
+
+           IF WS-AUDIT-STA NOT = '00'
+              MOVE 'PRCPLCMP'
+                TO EL-PROGRAM-NAME
+              MOVE 'opening audit log file'
+                TO EL-CONTEXT-TEXT
+              MOVE WS-AUDIT-STA
+                TO EL-FILE-STATUS
+              CALL 'ERRLOG' USING ERRLOGREC
+              STRING 'Error in opening audit log file - '
+                  WS-AUDIT-STA
+                  ' - '                     DELIMITED BY SIZE
+                  EL-STATUS-MEANING         DELIMITED BY SIZE
+                INTO WS-ERROR-TEXT
+              END-STRING
+              DISPLAY WS-ERROR-TEXT
+              GO TO PROGRAM-DONE
+           END-IF
+
            Move PRCPLANC-MTR-ID
              To UINFO-MTR-ID
 
-            CALL PRCPLANCT
+           MOVE ZEROES
+             TO C01-AS-OF-DATE OF MTRINFO
+
+            CALL 'PRCPLACT'
            USING MTRINFO
           .
        A0000-EXIT.
@@ -100,11 +187,21 @@
       *--------------------------------------------------------------*
        C0000-GET-READING.
       *--------------------------------------------------------------*
-      *
+      *-- Caller may request cost comparison over just a sub-period of
+      *-- the meter's history (e.g. the latest billing cycle) instead
+      *-- of always dragging in every reading on file; ZEROES on
+      *-- either bound means "no limit", same as MTRREADGT's own
+      *-- C01-FROM-DATE/C01-TO-DATE convention.
            Move PRCPLANC-MTR-ID
              To C01-MTR-ID
 
-            CALL MTRREADGT
+           MOVE PRCPLANC-FROM-DATE
+             TO C01-FROM-DATE
+
+           MOVE PRCPLANC-TO-DATE
+             TO C01-TO-DATE
+
+            CALL 'MTRREADGT'
            USING MTRREAD
            .
        C0000-EXIT.
@@ -116,24 +213,45 @@
            PERFORM D1500-CALC-AVG-READING
               THRU D1500-EXIT
 
-           PERFORM D1600-CALC-TIME-ELAPSED
-              THRU D1600-EXIT
+      *-- Cost per plan is the sum, over every reading, of the
+      *-- reading value at that plan's unit rate and the multiplier
+      *-- for the day of the week the reading fell on.
+           MOVE WS-DARKPLAN-NAME
+             TO WS-CALC-PLAN-NAME
+           PERFORM D1700-CALC-PLAN-COST
+              THRU D1700-EXIT
+           MOVE WS-CALC-PLAN-COST
+             TO PRCPLANC-DARKPLAN-COST
+           MOVE WS-CALC-PLAN-RATE
+             TO WS-DARKPLAN-RATE
 
-           DIVIDE WS-AVG-READING
-               BY ARRAY-INDEX
-           GIVING WS-AVG-READING
+           MOVE WS-EVILPLAN-NAME
+             TO WS-CALC-PLAN-NAME
+           PERFORM D1700-CALC-PLAN-COST
+              THRU D1700-EXIT
+           MOVE WS-CALC-PLAN-COST
+             TO PRCPLANC-EVILPLAN-COST
+           MOVE WS-CALC-PLAN-RATE
+             TO WS-EVILPLAN-RATE
 
-           MULTIPLY WS-AVG-READING
-                BY WS-DARKPLAN-UNITRATE
-             GIVING PRCPLANC-DARKPLAN-COST
+           MOVE WS-EVERYONE-PLAN-NAME
+             TO WS-CALC-PLAN-NAME
+           PERFORM D1700-CALC-PLAN-COST
+              THRU D1700-EXIT
+           MOVE WS-CALC-PLAN-COST
+             TO PRCPLANC-EVERYONE-COST
+           MOVE WS-CALC-PLAN-RATE
+             TO WS-EVERYONE-RATE
 
-           MULTIPLY WS-AVG-READING
-                 BY WS-EVILPLAN-UNITRATE
-            GIVING PRCPLANC-EVILPLAN-COST
+      *-- Also price what the customer actually paid, using whichever
+      *-- plan was really in effect on each individual reading's date.
+           PERFORM D1800-CALC-ACTUAL-COST
+              THRU D1800-EXIT
 
-           MULTIPLY WS-AVG-READING
-                BY WS-EVERYONE-UNITRATE
-           GIVING PRCPLANC-EVERYONE-COST
+      *-- Write this comparison down so we have a record to point to
+      *-- if a customer later disputes which plan was cheaper.
+           PERFORM D1900-WRITE-AUDIT-RECORD
+              THRU D1900-EXIT
          .
        D0000-EXIT.
 
@@ -142,46 +260,240 @@
       *--------------------------------------------------------------*
       *
            Move ZEROES
-             To WS-READING-TOTAL
+             To WS-PREV-READING
+                WS-ROLLOVER-COUNT
 
             PERFORM
             VARYING ARRAY-INDEX FROM 1 BY 1
-              UNTIL ARRAY-INDEX > READING-LEN.
+              UNTIL ARRAY-INDEX > C01-READING-LEN
 
-               ADD C01-READING (ARRAY-INDEX)
-                To WS-READING-TOTAL
+      *-- A reading lower than the one before it means the meter
+      *-- rolled over past its max value, not that usage went down.
+               IF ARRAY-INDEX > 1
+                  AND C01-READING (ARRAY-INDEX) < WS-PREV-READING
+                  ADD 1
+                    TO WS-ROLLOVER-COUNT
+               END-IF
 
-            END-PERFORM
+               COMPUTE WS-ADJ-READING =
+                  C01-READING (ARRAY-INDEX)
+                  + (WS-ROLLOVER-COUNT * (WS-READING-MAX-VALUE
+                                          + 0.00001))
 
-            DIVIDE WS-READING-TOTAL
-                BY WS-TIME-ELAPSED
-            GIVING WS-AVG-COST
+      *-- The rollover-adjusted value is kept for every reading - an
+      *-- estimated reading still has to be priced into the cost
+      *-- totals below the same as a real one.
+               MOVE WS-ADJ-READING
+                 TO WS-ADJ-READING-TBL (ARRAY-INDEX)
+
+               MOVE C01-READING (ARRAY-INDEX)
+                 TO WS-PREV-READING
+
+            END-PERFORM
         .
        D1500-EXIT.
 
       *--------------------------------------------------------------*
-       D1600-CALC-TIME-ELAPSED.
+       D1700-CALC-PLAN-COST.
       *--------------------------------------------------------------*
-      *
-            Move C01-READING-DATE (1)
-              To WS-READING-MIN-DATE
+      *-- Look up the named plan's unit rate/peak-time table and
+      *-- price every reading against it.
+           MOVE ZEROES
+             TO WS-CALC-PLAN-COST
+                WS-CALC-PLAN-RATE
 
-            Move C01-READING-TIME (1)
-              To WS-READING-MIN-TIME
+           MOVE WS-CALC-PLAN-NAME
+             TO PLAN-NAME
 
-            Move C01-READING-DATE (READING-LEN)
-              To WS-READING-MAX-DATE
+           READ PRCPLAN-FILE
+              KEY IS PLAN-NAME
+              INVALID KEY
+                 STRING 'Price plan not on file - '
+                     WS-CALC-PLAN-NAME
+                   DELIMITED BY SIZE
+                  INTO WS-ERROR-TEXT
+                 DISPLAY WS-ERROR-TEXT
+              NOT INVALID KEY
+                 MOVE UNIT-RATE
+                   TO WS-CALC-PLAN-RATE
 
-            Move C01-READING-TIME (READING-LEN)
-              To WS-READING-MAX-TIME
+                 PERFORM D1750-APPLY-READING-COST
+                    THRU D1750-EXIT
+                 VARYING ARRAY-INDEX FROM 1 BY 1
+                   UNTIL ARRAY-INDEX > C01-READING-LEN
+           END-READ
+           .
+       D1700-EXIT.
+
+      *--------------------------------------------------------------*
+       D1750-APPLY-READING-COST.
+      *--------------------------------------------------------------*
+      *-- Price one reading at the current plan's unit rate, adjusted
+      *-- by the multiplier for the day of week it was taken on.
+           MOVE C01-READING-DATE (ARRAY-INDEX)
+             TO WS-READING-DATE-8
+
+           COMPUTE WS-READING-DAY-NBR =
+              FUNCTION INTEGER-OF-DATE (WS-READING-DATE-8)
 
-      *  Calculate Time duration by utility program. Using sample value 120 for now.
+      *-- 1 = Sunday ... 7 = Saturday, matching PKTIME-DATA-DAYOFWEEK
+           COMPUTE WS-READING-DAYOFWEEK =
+              FUNCTION MOD (WS-READING-DAY-NBR, 7) + 1
 
-            Move 120
-              To WS-TIME-ELAPSED
-              .
-       D1600-EXIT.
+           MOVE HOURS OF C01-READING-TIME (ARRAY-INDEX)
+             TO WS-READING-HOUR
 
+           MOVE 1
+             TO WS-PKTIME-MULTIPLIER
+
+           PERFORM VARYING PK-INDEX FROM 1 BY 1
+                     UNTIL PK-INDEX > 100
+              IF DAYOFWEEK (PK-INDEX) = WS-READING-DAYOFWEEK
+                 IF (START-HOUR (PK-INDEX) = ZEROES
+                     AND END-HOUR (PK-INDEX) = ZEROES)
+                    OR (WS-READING-HOUR NOT < START-HOUR (PK-INDEX)
+                        AND WS-READING-HOUR NOT > END-HOUR (PK-INDEX))
+                    MOVE MULTIPLIER (PK-INDEX)
+                      TO WS-PKTIME-MULTIPLIER
+                 END-IF
+              END-IF
+           END-PERFORM
+
+           COMPUTE WS-CALC-PLAN-COST = WS-CALC-PLAN-COST
+              + (WS-ADJ-READING-TBL (ARRAY-INDEX) * UNIT-RATE
+                 * WS-PKTIME-MULTIPLIER)
+           .
+       D1750-EXIT.
+
+      *--------------------------------------------------------------*
+       D1800-CALC-ACTUAL-COST.
+      *--------------------------------------------------------------*
+      *-- Price each reading against the plan actually in effect for
+      *-- this customer on the date the reading was taken, rather
+      *-- than one of the three fixed comparison plans above.
+           MOVE ZEROES
+             TO PRCPLANC-ACTUAL-COST
+                PRCPLANC-ACTUAL-UNITS
+
+           PERFORM D1850-APPLY-ACTUAL-READING-COST
+              THRU D1850-EXIT
+           VARYING ARRAY-INDEX FROM 1 BY 1
+             UNTIL ARRAY-INDEX > C01-READING-LEN
+           .
+       D1800-EXIT.
+
+      *--------------------------------------------------------------*
+       D1850-APPLY-ACTUAL-READING-COST.
+      *--------------------------------------------------------------*
+      *-- Reset before every reading so a date with no actual plan in
+      *-- effect (e.g. a data gap before the account's first plan
+      *-- period) can't leave the prior reading's rate to be carried
+      *-- into this reading's cost accumulation or the audit record.
+           MOVE ZEROES
+             TO WS-ACTUAL-RATE
+
+           MOVE PRCPLANC-MTR-ID
+             TO UINFO-MTR-ID OF MTRINFO
+
+           MOVE C01-READING-DATE (ARRAY-INDEX)
+             TO C01-AS-OF-DATE OF MTRINFO
+
+           MOVE SPACES
+             TO POWER-PLAN-NAME OF MTRINFO
+
+           CALL 'PRCPLACT'
+          USING MTRINFO
+
+           IF POWER-PLAN-NAME OF MTRINFO NOT = SPACES
+              ADD WS-ADJ-READING-TBL (ARRAY-INDEX)
+                TO PRCPLANC-ACTUAL-UNITS
+
+              MOVE POWER-PLAN-NAME OF MTRINFO
+                TO PLAN-NAME
+
+              READ PRCPLAN-FILE
+                 KEY IS PLAN-NAME
+                 INVALID KEY
+                    CONTINUE
+                 NOT INVALID KEY
+                    MOVE UNIT-RATE
+                      TO WS-ACTUAL-RATE
+
+                    MOVE C01-READING-DATE (ARRAY-INDEX)
+                      TO WS-READING-DATE-8
+
+                    COMPUTE WS-READING-DAY-NBR =
+                       FUNCTION INTEGER-OF-DATE (WS-READING-DATE-8)
+
+                    COMPUTE WS-READING-DAYOFWEEK =
+                       FUNCTION MOD (WS-READING-DAY-NBR, 7) + 1
+
+                    MOVE HOURS OF C01-READING-TIME (ARRAY-INDEX)
+                      TO WS-READING-HOUR
+
+                    MOVE 1
+                      TO WS-PKTIME-MULTIPLIER
+
+                    PERFORM VARYING PK-INDEX FROM 1 BY 1
+                              UNTIL PK-INDEX > 100
+                       IF DAYOFWEEK (PK-INDEX) = WS-READING-DAYOFWEEK
+                          IF (START-HOUR (PK-INDEX) = ZEROES
+                              AND END-HOUR (PK-INDEX) = ZEROES)
+                             OR (WS-READING-HOUR
+                                 NOT < START-HOUR (PK-INDEX)
+                                 AND WS-READING-HOUR
+                                 NOT > END-HOUR (PK-INDEX))
+                             MOVE MULTIPLIER (PK-INDEX)
+                               TO WS-PKTIME-MULTIPLIER
+                          END-IF
+                       END-IF
+                    END-PERFORM
+
+                    COMPUTE PRCPLANC-ACTUAL-COST =
+                       PRCPLANC-ACTUAL-COST
+                       + (WS-ADJ-READING-TBL (ARRAY-INDEX) * UNIT-RATE
+                          * WS-PKTIME-MULTIPLIER)
+              END-READ
+           END-IF
+           .
+       D1850-EXIT.
+
+      *--------------------------------------------------------------*
+       D1900-WRITE-AUDIT-RECORD.
+      *--------------------------------------------------------------*
+      *-- One line per comparison run: meter id, timestamp, the rate
+      *-- used for each plan, and the four computed costs.
+           MOVE FUNCTION CURRENT-DATE
+             TO WS-CURRENT-TIMESTAMP
+
+           STRING PRCPLANC-MTR-ID       DELIMITED BY SIZE
+                  ' TS='                 DELIMITED BY SIZE
+                  WS-CURRENT-TIMESTAMP (1:14) DELIMITED BY SIZE
+                  ' DARKPLAN-RATE='      DELIMITED BY SIZE
+                  WS-DARKPLAN-RATE       DELIMITED BY SIZE
+                  ' DARKPLAN-COST='      DELIMITED BY SIZE
+                  PRCPLANC-DARKPLAN-COST DELIMITED BY SIZE
+                  ' EVILPLAN-RATE='      DELIMITED BY SIZE
+                  WS-EVILPLAN-RATE       DELIMITED BY SIZE
+                  ' EVILPLAN-COST='      DELIMITED BY SIZE
+                  PRCPLANC-EVILPLAN-COST DELIMITED BY SIZE
+                  ' EVERYONEPLAN-RATE='  DELIMITED BY SIZE
+                  WS-EVERYONE-RATE       DELIMITED BY SIZE
+                  ' EVERYONEPLAN-COST='  DELIMITED BY SIZE
+                  PRCPLANC-EVERYONE-COST DELIMITED BY SIZE
+                  ' ACTUAL-RATE='        DELIMITED BY SIZE
+                  WS-ACTUAL-RATE         DELIMITED BY SIZE
+                  ' ACTUAL-COST='        DELIMITED BY SIZE
+                  PRCPLANC-ACTUAL-COST   DELIMITED BY SIZE
+              INTO WS-AUDIT-LINE
+           END-STRING
+
+           MOVE WS-AUDIT-LINE
+             TO AUDIT-REC
+
+           WRITE AUDIT-REC
+           .
+       D1900-EXIT.
 
       *--------------*
        S0000-THANKS.
@@ -195,12 +507,39 @@
       *--------------------*
        Z0000-CLOSING-FILES.
       *--------------------*
-           CLOSE READING-INFO
-           IF WS-RDNG-INFO-STA NOT = '00'
-              STRING 'Error in Closing reading file - '
-                  WS-RDNG-INFO-STA
-                DELIMITED BY SPACE
-               INTO WS-ERROR-TEXT
+           CLOSE PRCPLAN-FILE
+           IF WS-PRCPLAN-STA NOT = '00'
+              MOVE 'PRCPLCMP'
+                TO EL-PROGRAM-NAME
+              MOVE 'closing price plan file'
+                TO EL-CONTEXT-TEXT
+              MOVE WS-PRCPLAN-STA
+                TO EL-FILE-STATUS
+              CALL 'ERRLOG' USING ERRLOGREC
+              STRING 'Error in Closing price plan file - '
+                  WS-PRCPLAN-STA
+                  ' - '                     DELIMITED BY SIZE
+                  EL-STATUS-MEANING         DELIMITED BY SIZE
+                INTO WS-ERROR-TEXT
+              END-STRING
+              DISPLAY WS-ERROR-TEXT
+              GO TO Z0000-PROCESS-END
+           END-IF
+
+           CLOSE AUDIT-LOG
+           IF WS-AUDIT-STA NOT = '00'
+              MOVE 'PRCPLCMP'
+                TO EL-PROGRAM-NAME
+              MOVE 'closing audit log file'
+                TO EL-CONTEXT-TEXT
+              MOVE WS-AUDIT-STA
+                TO EL-FILE-STATUS
+              CALL 'ERRLOG' USING ERRLOGREC
+              STRING 'Error in Closing audit log file - '
+                  WS-AUDIT-STA
+                  ' - '                     DELIMITED BY SIZE
+                  EL-STATUS-MEANING         DELIMITED BY SIZE
+                INTO WS-ERROR-TEXT
               END-STRING
               DISPLAY WS-ERROR-TEXT
               GO TO Z0000-PROCESS-END
