@@ -0,0 +1,19 @@
+       01 PRCPLANC.
+           02 PRCPLANC-MTR-ID          PIC X(12).
+      *-- Sub-period to compare over, e.g. a single billing cycle.
+      *-- ZEROES (the default) means the meter's whole reading history,
+      *-- same as leaving C01-FROM-DATE/C01-TO-DATE blank on a
+      *-- MTRREADGT call.
+           02 PRCPLANC-FROM-DATE.
+              03  YEAR         PIC 9(4) VALUE ZEROES.
+              03  MONTH        PIC 9(2) VALUE ZEROES.
+              03  DD           PIC 9(2) VALUE ZEROES.
+           02 PRCPLANC-TO-DATE.
+              03  YEAR         PIC 9(4) VALUE ZEROES.
+              03  MONTH        PIC 9(2) VALUE ZEROES.
+              03  DD           PIC 9(2) VALUE ZEROES.
+           02 PRCPLANC-DARKPLAN-COST   PIC 9(5)V9(4) VALUE ZEROES.
+           02 PRCPLANC-EVILPLAN-COST   PIC 9(5)V9(4) VALUE ZEROES.
+           02 PRCPLANC-EVERYONE-COST   PIC 9(5)V9(4) VALUE ZEROES.
+           02 PRCPLANC-ACTUAL-COST     PIC 9(5)V9(4) VALUE ZEROES.
+           02 PRCPLANC-ACTUAL-UNITS    PIC 9(7)V9(5) VALUE ZEROES.
