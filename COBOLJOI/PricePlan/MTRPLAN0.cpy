@@ -0,0 +1,29 @@
+       01 MTRINFO.
+           02 C01-ACTION-CD      PIC X(01) VALUE SPACES.
+           02 C01-RETURN-CD      PIC X(01) VALUE ZEROES.
+      *-- Customer account a meter belongs to. Required on ADD (it is
+      *-- part of the file's key, alongside the meter id, so one
+      *-- account can carry more than one meter); returned on lookup.
+           02 C01-ACCOUNT-ID     PIC X(12).
+           02 UINFO-MTR-ID       PIC X(12).
+      *-- Date to fetch the plan/supplier in effect on. ZEROES means
+      *-- "the current plan" (the latest period on file).
+           02 C01-AS-OF-DATE.
+              05  YEAR            PIC 9(4).
+              05  MONTH           PIC 9(2).
+              05  DD              PIC 9(2).
+           02 USER-NAME          PIC X(50).
+           02 POWER-SUPL-NAME    PIC X(50).
+           02 POWER-PLAN-NAME    PIC X(50).
+      *-- Effective period of the plan/supplier above. Set on ADD to
+      *-- open a new period; returned by a lookup to show the period
+      *-- the returned plan applied for. END-DATE of ZEROES means the
+      *-- period is still open (current plan).
+           02 C01-START-DATE.
+              05  YEAR            PIC 9(4).
+              05  MONTH           PIC 9(2).
+              05  DD              PIC 9(2).
+           02 C01-END-DATE.
+              05  YEAR            PIC 9(4).
+              05  MONTH           PIC 9(2).
+              05  DD              PIC 9(2).
