@@ -10,11 +10,16 @@
        INPUT-OUTPUT SECTION.
       *
        FILE-CONTROL.
-      *-- METER Details
+      *-- METER Details - one record per plan/supplier period a meter
+      *-- has been on, keyed by account, meter id and the period's
+      *-- start date, so one account can carry more than one meter.
+      *-- Callers only ever know the meter id, so the meter id is also
+      *-- carried as an alternate key for "find this meter" lookups.
            SELECT MTR-INFO
            ASSIGN TO 'MTRPLAN'
            ORGANIZATION IS INDEXED
-           RECORD KEY IS UINFO-MTR-ID
+           RECORD KEY IS MP-KEY
+           ALTERNATE RECORD KEY IS UINFO-MTR-ID WITH DUPLICATES
            ACCESS MODE IS DYNAMIC
            FILE STATUS IS WS-MTR-INFO-STA.
 
@@ -23,10 +28,20 @@
        FD  MTR-INFO
            LABEL RECORDS ARE STANDARD.
        01  MTR-REC.
-           05 UINFO-MTR-ID       PIC X(12).
+           05 MP-KEY.
+              10 ACCOUNT-ID         PIC X(12).
+              10 UINFO-MTR-ID       PIC X(12).
+              10 PLAN-START-DATE.
+                 15  YEAR         PIC 9(4).
+                 15  MONTH        PIC 9(2).
+                 15  DD           PIC 9(2).
            05 USER-NAME          PIC X(50).
            05 POWER-SUPL-NAME    PIC X(50).
            05 POWER-PLAN-NAME    PIC X(50).
+           05 PLAN-END-DATE.
+              10  YEAR         PIC 9(4).
+              10  MONTH        PIC 9(2).
+              10  DD           PIC 9(2).
       *
       *----------------------------------------------------------------*
       *          WORKING STORAGE STARTS HERE                           *
@@ -38,13 +53,18 @@
            05 WS-MTR-INFO-STA            PIC 9(02) VALUE ZEROES.
 
            05 WS-MTR-FOUND               PIC X(01) VALUE 'N'.
-
-           05 WS-END-OF-FILE             PIC X(01) VALUE 'N'.
-
+           05 WS-END-OF-SCAN             PIC X(01) VALUE 'N'.
+      *
+           05 WS-AS-OF-BOUND.
+              10  YEAR                 PIC 9(4).
+              10  MONTH                PIC 9(2).
+              10  DD                   PIC 9(2).
       *
            05 WS-ERROR-TEXT              PIC X(250) VALUE SPACES.
       *
 
+           COPY ERRLOG0.
+
       *----------------------------------------------------------------*
       *          Linkage section STARTS HERE                           *
       *----------------------------------------------------------------*
@@ -76,10 +96,18 @@
       *-- Open Files
            OPEN INPUT MTR-INFO
            IF WS-MTR-INFO-STA NOT = '00'
+              MOVE 'PRCPLACT'
+                TO EL-PROGRAM-NAME
+              MOVE 'opening meter INFO file'
+                TO EL-CONTEXT-TEXT
+              MOVE WS-MTR-INFO-STA
+                TO EL-FILE-STATUS
+              CALL 'ERRLOG' USING ERRLOGREC
               STRING 'Error in opening meter INFO file - '
                   WS-MTR-INFO-STA
-                DELIMITED BY SPACE
-               INTO WS-ERROR-TEXT
+                  ' - '                     DELIMITED BY SIZE
+                  EL-STATUS-MEANING         DELIMITED BY SIZE
+                INTO WS-ERROR-TEXT
               END-STRING
               DISPLAY WS-ERROR-TEXT
               GO TO PROGRAM-DONE
@@ -90,48 +118,94 @@
       *--------------------------------------------------------------*
        B0000-GET-MTR-INFO.
       *--------------------------------------------------------------*
-      *
+      *-- The account id is no longer part of what a caller supplies,
+      *-- so position on the alternate meter-id key and scan forward
+      *-- (ascending start date within a meter) taking the period with
+      *-- the greatest start date at or before the requested as-of
+      *-- date (or HIGH-VALUES for "the current plan" when no as-of
+      *-- date was given).
            MOVE 'N'
-             TO WS-END-OF-FILE
-                WS-MTR-FOUND
-
-           PERFORM B1500-READ-MTR-DATA
-                   THRU B1500-EXIT
-            UNTIL WS-END-OF-FILE = 'Y'
-               OR WS-MTR-FOUND = 'Y'
-                      .
+             TO WS-MTR-FOUND
+
+           MOVE 'N'
+             TO WS-END-OF-SCAN
+
+           IF C01-AS-OF-DATE OF MTRINFO = ZEROES
+              MOVE HIGH-VALUES
+                TO WS-AS-OF-BOUND
+           ELSE
+              MOVE C01-AS-OF-DATE OF MTRINFO
+                TO WS-AS-OF-BOUND
+           END-IF
+
+           MOVE UINFO-MTR-ID OF MTRINFO
+             TO UINFO-MTR-ID OF MTR-REC
+
+           START MTR-INFO KEY IS NOT LESS THAN UINFO-MTR-ID OF MTR-REC
+              INVALID KEY
+                 MOVE 'Meter info not found'
+                   TO WS-ERROR-TEXT
+                 DISPLAY WS-ERROR-TEXT
+              NOT INVALID KEY
+                 PERFORM B1500-SCAN-PERIODS
+                    THRU B1500-EXIT
+                  UNTIL WS-END-OF-SCAN = 'Y'
+
+                 IF WS-MTR-FOUND NOT = 'Y'
+                    MOVE 'Meter info not found'
+                      TO WS-ERROR-TEXT
+                    DISPLAY WS-ERROR-TEXT
+                 END-IF
+           END-START
            .
        B0000-EXIT.
 
       *--------------------------------------------------------------*
-        B1500-READ-MTR-DATA.
+       B1500-SCAN-PERIODS.
       *--------------------------------------------------------------*
-      *-- Read the file for Plan details for meter
-                READ MTR-INFO NEXT RECORD
-                  AT END
-                     MOVE 'Y'
-                       TO WS-END-OF-FILE
-
-                     MOVE 'Meter info not found'
-                       To  WS-ERROR-TEXT
-
-                     DISPLAY WS-ERROR-TEXT
-
-                     GO TO C1500-EXIT
-
-                  NOT AT END
-                   IF MTRINFO-MTR-ID Of MTRINFO =
-                      UINFO-USER-ID of MTR-REC
-
-                      Move 'Y'
-                        To WS-MTR-FOUND
-
-                      Move MTR-REC
-                        To MTR-INFO
-
-                  END-IF
-                END-READ
-       .
+      *-- Records for one meter come back in ascending start-date
+      *-- order under the alternate key, so keep overwriting the
+      *-- "best found so far" fields as later, still-qualifying
+      *-- periods are read.
+           READ MTR-INFO NEXT RECORD
+              AT END
+                 MOVE 'Y'
+                   TO WS-END-OF-SCAN
+              NOT AT END
+                 IF UINFO-MTR-ID OF MTR-REC
+                    NOT = UINFO-MTR-ID OF MTRINFO
+                    MOVE 'Y'
+                      TO WS-END-OF-SCAN
+                 ELSE
+                    IF PLAN-START-DATE OF MTR-REC
+                       NOT GREATER THAN WS-AS-OF-BOUND
+                       MOVE 'Y'
+                         TO WS-MTR-FOUND
+
+                       MOVE ACCOUNT-ID OF MTR-REC
+                         TO C01-ACCOUNT-ID OF MTRINFO
+
+                       MOVE USER-NAME OF MTR-REC
+                         TO USER-NAME OF MTRINFO
+
+                       MOVE POWER-SUPL-NAME OF MTR-REC
+                         TO POWER-SUPL-NAME OF MTRINFO
+
+                       MOVE POWER-PLAN-NAME OF MTR-REC
+                         TO POWER-PLAN-NAME OF MTRINFO
+
+                       MOVE PLAN-START-DATE OF MTR-REC
+                         TO C01-START-DATE OF MTRINFO
+
+                       MOVE PLAN-END-DATE OF MTR-REC
+                         TO C01-END-DATE OF MTRINFO
+                    ELSE
+                       MOVE 'Y'
+                         TO WS-END-OF-SCAN
+                    END-IF
+                 END-IF
+           END-READ
+           .
        B1500-EXIT.
 
       *--------------*
@@ -148,10 +222,18 @@
       *--------------------*
            CLOSE MTR-INFO
            IF WS-MTR-INFO-STA NOT = '00'
+              MOVE 'PRCPLACT'
+                TO EL-PROGRAM-NAME
+              MOVE 'closing meter info file'
+                TO EL-CONTEXT-TEXT
+              MOVE WS-MTR-INFO-STA
+                TO EL-FILE-STATUS
+              CALL 'ERRLOG' USING ERRLOGREC
               STRING 'Error in Closing meter info file - '
                   WS-MTR-INFO-STA
-                DELIMITED BY SPACE
-               INTO WS-ERROR-TEXT
+                  ' - '                     DELIMITED BY SIZE
+                  EL-STATUS-MEANING         DELIMITED BY SIZE
+                INTO WS-ERROR-TEXT
               END-STRING
               DISPLAY WS-ERROR-TEXT
               GO TO Z0000-PROCESS-END
