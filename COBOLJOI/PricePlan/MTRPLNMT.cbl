@@ -0,0 +1,303 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MTRPLNMT.
+       AUTHOR. MainframeDev.
+      *----------------------------------------------------------------*
+      * Maintenance program for the MTR-INFO customer/meter file -     *
+      * add, change or delete a customer/meter record                  *
+      *----------------------------------------------------------------*
+      *
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+      *
+       FILE-CONTROL.
+      *-- METER Details - one record per plan/supplier period a meter
+      *-- has been on, keyed by account, meter id and the period's
+      *-- start date, so one account can carry more than one meter.
+           SELECT MTR-INFO
+           ASSIGN TO 'MTRPLAN'
+           ORGANIZATION IS INDEXED
+           RECORD KEY IS MP-KEY
+           ACCESS MODE IS DYNAMIC
+           FILE STATUS IS WS-MTR-INFO-STA.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  MTR-INFO
+           LABEL RECORDS ARE STANDARD.
+       01  MTR-REC.
+           05 MP-KEY.
+              10 ACCOUNT-ID         PIC X(12).
+              10 UINFO-MTR-ID       PIC X(12).
+              10 PLAN-START-DATE.
+                 15  YEAR         PIC 9(4).
+                 15  MONTH        PIC 9(2).
+                 15  DD           PIC 9(2).
+           05 USER-NAME          PIC X(50).
+           05 POWER-SUPL-NAME    PIC X(50).
+           05 POWER-PLAN-NAME    PIC X(50).
+           05 PLAN-END-DATE.
+              10  YEAR         PIC 9(4).
+              10  MONTH        PIC 9(2).
+              10  DD           PIC 9(2).
+      *
+      *----------------------------------------------------------------*
+      *          WORKING STORAGE STARTS HERE                           *
+      *----------------------------------------------------------------*
+       WORKING-STORAGE SECTION.
+      *
+       01  WS-VARIABLES.
+      *-- File Status fields
+           05 WS-MTR-INFO-STA            PIC 9(02) VALUE ZEROES.
+      *
+           05 WS-ERROR-TEXT              PIC X(250) VALUE SPACES.
+      *
+
+      *----------------------------------------------------------------*
+      *          Linkage section STARTS HERE                           *
+      *----------------------------------------------------------------*
+       LINKAGE SECTION.
+      *
+         COPY MTRPLAN0.
+      *----------------------------------------------------------------*
+      *          -- PROCEDURE DIVISION --                              *
+      *----------------------------------------------------------------*
+       PROCEDURE DIVISION USING MTRINFO.
+       MAIN-LOGIC SECTION.
+       PROGRAM-BEGIN.
+      *
+           PERFORM A0000-INITIALIZE
+              THRU A0000-EXIT
+
+           PERFORM B0000-VALIDATE
+              THRU B0000-EXIT
+
+           PERFORM C0000-MAINTAIN-MTR
+              THRU C0000-EXIT
+
+           PERFORM S0000-THANKS
+              THRU S0000-EXIT
+           .
+       PROGRAM-DONE.
+           EXIT.
+
+      *-----------------*
+       A0000-INITIALIZE.
+      *-----------------*
+      *-- Open Files
+      *-- File may not exist yet the very first time a meter is added
+           OPEN I-O MTR-INFO
+           IF WS-MTR-INFO-STA = '35'
+              OPEN OUTPUT MTR-INFO
+              CLOSE MTR-INFO
+              OPEN I-O MTR-INFO
+           END-IF
+
+           IF WS-MTR-INFO-STA NOT = '00'
+              STRING 'Error in opening meter INFO file - '
+                  WS-MTR-INFO-STA
+                DELIMITED BY SPACE
+               INTO WS-ERROR-TEXT
+              END-STRING
+              DISPLAY WS-ERROR-TEXT
+              GO TO PROGRAM-DONE
+           END-IF
+           .
+       A0000-EXIT.
+      *---------------------*
+       B0000-VALIDATE.
+      *---------------------*
+      *-- Validation meter id and action code
+           MOVE '0'
+             TO C01-RETURN-CD
+
+           IF UINFO-MTR-ID OF MTRINFO = SPACES
+              MOVE 'INPUT METER ID IS BLANK'
+                TO WS-ERROR-TEXT
+              DISPLAY WS-ERROR-TEXT
+              MOVE '9'
+                TO C01-RETURN-CD
+              GO TO PROGRAM-DONE
+           END-IF
+
+      *-- Account id is part of the key, alongside the meter id, so a
+      *-- maintenance request must always name the account it is for.
+           IF C01-ACCOUNT-ID OF MTRINFO = SPACES
+              MOVE 'INPUT ACCOUNT ID IS BLANK'
+                TO WS-ERROR-TEXT
+              DISPLAY WS-ERROR-TEXT
+              MOVE '9'
+                TO C01-RETURN-CD
+              GO TO PROGRAM-DONE
+           END-IF
+
+           IF C01-ACTION-CD NOT = 'A'
+              AND C01-ACTION-CD NOT = 'C'
+              AND C01-ACTION-CD NOT = 'D'
+              MOVE 'INVALID ACTION CODE - MUST BE A, C OR D'
+                TO WS-ERROR-TEXT
+              DISPLAY WS-ERROR-TEXT
+              MOVE '9'
+                TO C01-RETURN-CD
+              GO TO PROGRAM-DONE
+           END-IF
+
+      *-- Every period record is keyed by its start date, so it takes
+      *-- one to add, change or delete a period.
+           IF C01-START-DATE OF MTRINFO = ZEROES
+              MOVE 'INPUT PLAN START DATE IS BLANK'
+                TO WS-ERROR-TEXT
+              DISPLAY WS-ERROR-TEXT
+              MOVE '9'
+                TO C01-RETURN-CD
+              GO TO PROGRAM-DONE
+           END-IF
+           .
+       B0000-EXIT.
+      *--------------------------------------------------------------*
+       C0000-MAINTAIN-MTR.
+      *--------------------------------------------------------------*
+      *
+           EVALUATE C01-ACTION-CD
+              WHEN 'A'
+                 PERFORM D1000-ADD-MTR
+                    THRU D1000-EXIT
+              WHEN 'C'
+                 PERFORM D2000-CHANGE-MTR
+                    THRU D2000-EXIT
+              WHEN 'D'
+                 PERFORM D3000-DELETE-MTR
+                    THRU D3000-EXIT
+           END-EVALUATE
+           .
+       C0000-EXIT.
+      *--------------------------------------------------------------*
+       D1000-ADD-MTR.
+      *--------------------------------------------------------------*
+      *-- Create a brand-new plan/supplier period for this meter
+           MOVE C01-ACCOUNT-ID OF MTRINFO
+             TO ACCOUNT-ID OF MTR-REC
+
+           MOVE UINFO-MTR-ID OF MTRINFO
+             TO UINFO-MTR-ID OF MTR-REC
+
+           MOVE C01-START-DATE OF MTRINFO
+             TO PLAN-START-DATE OF MTR-REC
+
+           MOVE C01-END-DATE OF MTRINFO
+             TO PLAN-END-DATE OF MTR-REC
+
+           MOVE USER-NAME OF MTRINFO
+             TO USER-NAME OF MTR-REC
+
+           MOVE POWER-SUPL-NAME OF MTRINFO
+             TO POWER-SUPL-NAME OF MTR-REC
+
+           MOVE POWER-PLAN-NAME OF MTRINFO
+             TO POWER-PLAN-NAME OF MTR-REC
+
+           WRITE MTR-REC
+              INVALID KEY
+                 MOVE 'Meter already has a period starting on that date'
+                   TO WS-ERROR-TEXT
+                 DISPLAY WS-ERROR-TEXT
+                 MOVE '2'
+                   TO C01-RETURN-CD
+           END-WRITE
+           .
+       D1000-EXIT.
+      *--------------------------------------------------------------*
+       D2000-CHANGE-MTR.
+      *--------------------------------------------------------------*
+      *-- Update the name/supplier/plan/end-date on an existing period
+           MOVE C01-ACCOUNT-ID OF MTRINFO
+             TO ACCOUNT-ID OF MTR-REC
+
+           MOVE UINFO-MTR-ID OF MTRINFO
+             TO UINFO-MTR-ID OF MTR-REC
+
+           MOVE C01-START-DATE OF MTRINFO
+             TO PLAN-START-DATE OF MTR-REC
+
+           READ MTR-INFO
+              INVALID KEY
+                 MOVE 'Meter/period not found'
+                   TO WS-ERROR-TEXT
+                 DISPLAY WS-ERROR-TEXT
+                 MOVE '1'
+                   TO C01-RETURN-CD
+           END-READ
+
+           IF C01-RETURN-CD = '0'
+              MOVE USER-NAME OF MTRINFO
+                TO USER-NAME OF MTR-REC
+
+              MOVE POWER-SUPL-NAME OF MTRINFO
+                TO POWER-SUPL-NAME OF MTR-REC
+
+              MOVE POWER-PLAN-NAME OF MTRINFO
+                TO POWER-PLAN-NAME OF MTR-REC
+
+              MOVE C01-END-DATE OF MTRINFO
+                TO PLAN-END-DATE OF MTR-REC
+
+              REWRITE MTR-REC
+                 INVALID KEY
+                    MOVE 'Error updating meter record'
+                      TO WS-ERROR-TEXT
+                    DISPLAY WS-ERROR-TEXT
+                    MOVE '9'
+                      TO C01-RETURN-CD
+              END-REWRITE
+           END-IF
+           .
+       D2000-EXIT.
+      *--------------------------------------------------------------*
+       D3000-DELETE-MTR.
+      *--------------------------------------------------------------*
+      *-- Remove one plan/supplier period for this meter
+           MOVE C01-ACCOUNT-ID OF MTRINFO
+             TO ACCOUNT-ID OF MTR-REC
+
+           MOVE UINFO-MTR-ID OF MTRINFO
+             TO UINFO-MTR-ID OF MTR-REC
+
+           MOVE C01-START-DATE OF MTRINFO
+             TO PLAN-START-DATE OF MTR-REC
+
+           DELETE MTR-INFO
+              INVALID KEY
+                 MOVE 'Meter/period not found'
+                   TO WS-ERROR-TEXT
+                 DISPLAY WS-ERROR-TEXT
+                 MOVE '1'
+                   TO C01-RETURN-CD
+           END-DELETE
+           .
+       D3000-EXIT.
+      *--------------*
+       S0000-THANKS.
+      *--------------*
+      *--Saying Good Bye and Exiting
+           DISPLAY 'Thanks for using the service of JOI. Good Bye'
+           PERFORM Z0000-CLOSING-FILES
+           PERFORM Z0000-PROCESS-END
+           .
+       S0000-EXIT.
+      *--------------------*
+       Z0000-CLOSING-FILES.
+      *--------------------*
+           CLOSE MTR-INFO
+           IF WS-MTR-INFO-STA NOT = '00'
+              STRING 'Error in Closing meter info file - '
+                  WS-MTR-INFO-STA
+                DELIMITED BY SPACE
+               INTO WS-ERROR-TEXT
+              END-STRING
+              DISPLAY WS-ERROR-TEXT
+              GO TO Z0000-PROCESS-END
+           END-IF
+           .
+       Z0000-EXIT.
+
+       Z0000-PROCESS-END.
+           GOBACK.
