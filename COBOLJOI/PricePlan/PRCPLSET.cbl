@@ -0,0 +1,240 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PRCPLSET.
+       AUTHOR. MainframeDev.
+      *----------------------------------------------------------------*
+      * Batch settlement report - rolls estimated units and cost up by *
+      * POWER-SUPL-NAME across every customer on the book, to          *
+      * reconcile the amounts owed to each supplier at period end.     *
+      *----------------------------------------------------------------*
+      *
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+      *
+       FILE-CONTROL.
+      *-- METER Details - one record per plan/supplier period a meter
+      *-- has been on, keyed by meter id and the period's start date.
+           SELECT MTR-INFO
+           ASSIGN TO 'MTRPLAN'
+           ORGANIZATION IS INDEXED
+           RECORD KEY IS MP-KEY
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS WS-MTR-INFO-STA.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  MTR-INFO
+           LABEL RECORDS ARE STANDARD.
+       01  MTR-REC.
+           05 MP-KEY.
+              10 ACCOUNT-ID         PIC X(12).
+              10 UINFO-MTR-ID       PIC X(12).
+              10 PLAN-START-DATE.
+                 15  YEAR         PIC 9(4).
+                 15  MONTH        PIC 9(2).
+                 15  DD           PIC 9(2).
+           05 USER-NAME          PIC X(50).
+           05 POWER-SUPL-NAME    PIC X(50).
+           05 POWER-PLAN-NAME    PIC X(50).
+           05 PLAN-END-DATE.
+              10  YEAR         PIC 9(4).
+              10  MONTH        PIC 9(2).
+              10  DD           PIC 9(2).
+      *
+      *----------------------------------------------------------------*
+      *          WORKING STORAGE STARTS HERE                           *
+      *----------------------------------------------------------------*
+       WORKING-STORAGE SECTION.
+      *
+       01  WS-VARIABLES.
+      *-- File Status fields
+           05 WS-MTR-INFO-STA            PIC 9(02) VALUE ZEROES.
+      *
+           05 WS-ERROR-TEXT              PIC X(250) VALUE SPACES.
+           05 WS-END-OF-FILE             PIC X(01) VALUE 'N'.
+           05 WS-METER-COUNT             PIC 9(07) VALUE ZEROES.
+           05 WS-REPORT-LINE             PIC X(132) VALUE SPACES.
+           05 SUP-IDX                    PIC 9(04) VALUE ZEROES.
+           05 WS-FOUND-SUPPLIER          PIC X(01) VALUE 'N'.
+
+      *-- Running per-supplier totals, accumulated one meter at a time
+      *-- as MTR-INFO is browsed. A shop with more than 200 suppliers
+      *-- on the book would need this raised.
+       01  WS-SUPPLIER-TABLE.
+           05 WS-SUPPLIER-COUNT          PIC 9(04) VALUE ZEROES.
+           05 WS-SUPPLIER-ENTRY OCCURS 200 TIMES
+                                 INDEXED BY SUP-TBL-IDX.
+              10 WS-SUP-NAME             PIC X(50) VALUE SPACES.
+              10 WS-SUP-METER-COUNT      PIC 9(07) VALUE ZEROES.
+              10 WS-SUP-UNITS            PIC 9(09)V9(05) VALUE ZEROES.
+              10 WS-SUP-COST             PIC 9(09)V9(04) VALUE ZEROES.
+
+           COPY PRCPLN01.
+      *----------------------------------------------------------------*
+      *          -- PROCEDURE DIVISION --                              *
+      *----------------------------------------------------------------*
+       PROCEDURE DIVISION.
+       MAIN-LOGIC SECTION.
+       PROGRAM-BEGIN.
+      *
+           PERFORM A0000-INITIALIZE
+              THRU A0000-EXIT
+
+           PERFORM B0000-PROCESS-ALL-METERS
+              THRU B0000-EXIT
+
+           PERFORM S0000-THANKS
+              THRU S0000-EXIT
+           .
+       PROGRAM-DONE.
+           EXIT.
+
+      *-----------------*
+       A0000-INITIALIZE.
+      *-----------------*
+      *-- Open Files
+           OPEN INPUT MTR-INFO
+           IF WS-MTR-INFO-STA NOT = '00'
+              STRING 'Error in opening meter INFO file - '
+                  WS-MTR-INFO-STA
+                DELIMITED BY SPACE
+               INTO WS-ERROR-TEXT
+              END-STRING
+              DISPLAY WS-ERROR-TEXT
+              GO TO PROGRAM-DONE
+           END-IF
+           .
+       A0000-EXIT.
+      *--------------------------------------------------------------*
+       B0000-PROCESS-ALL-METERS.
+      *--------------------------------------------------------------*
+      *-- Price every meter on the book and roll it into its
+      *-- supplier's running total
+           MOVE 'N'
+             TO WS-END-OF-FILE
+
+           PERFORM B1500-READ-AND-SETTLE
+              THRU B1500-EXIT
+            UNTIL WS-END-OF-FILE = 'Y'
+           .
+       B0000-EXIT.
+      *--------------------------------------------------------------*
+       B1500-READ-AND-SETTLE.
+      *--------------------------------------------------------------*
+      *-- A meter now has one record per plan/supplier period, so only
+      *-- settle it once - on its current (still-open) period.
+           READ MTR-INFO NEXT RECORD
+              AT END
+                 MOVE 'Y'
+                   TO WS-END-OF-FILE
+
+              NOT AT END
+                 IF PLAN-END-DATE NOT = ZEROES
+                    GO TO B1500-EXIT
+                 END-IF
+
+                 MOVE UINFO-MTR-ID
+                   TO PRCPLANC-MTR-ID
+
+                 CALL 'PRCPLCMP'
+                USING PRCPLANC
+
+                 ADD 1
+                   TO WS-METER-COUNT
+
+                 PERFORM C0000-ACCUMULATE-SUPPLIER
+                    THRU C0000-EXIT
+           END-READ
+           .
+       B1500-EXIT.
+      *--------------------------------------------------------------*
+       C0000-ACCUMULATE-SUPPLIER.
+      *--------------------------------------------------------------*
+      *-- Find this meter's supplier in the running table (adding a
+      *-- new entry the first time it's seen) and roll its actual
+      *-- units/cost into that supplier's totals.
+           MOVE 'N'
+             TO WS-FOUND-SUPPLIER
+
+           PERFORM VARYING SUP-TBL-IDX FROM 1 BY 1
+                     UNTIL SUP-TBL-IDX > WS-SUPPLIER-COUNT
+              IF WS-SUP-NAME (SUP-TBL-IDX) = POWER-SUPL-NAME
+                 MOVE 'Y'
+                   TO WS-FOUND-SUPPLIER
+                 EXIT PERFORM
+              END-IF
+           END-PERFORM
+
+           IF WS-FOUND-SUPPLIER = 'N'
+              IF WS-SUPPLIER-COUNT >= 200
+                 MOVE 'Supplier table full - settlement incomplete'
+                   TO WS-ERROR-TEXT
+                 DISPLAY WS-ERROR-TEXT
+                 GO TO C0000-EXIT
+              END-IF
+
+              ADD 1
+                TO WS-SUPPLIER-COUNT
+
+              SET SUP-TBL-IDX
+                TO WS-SUPPLIER-COUNT
+
+              MOVE POWER-SUPL-NAME
+                TO WS-SUP-NAME (SUP-TBL-IDX)
+           END-IF
+
+           ADD 1
+             TO WS-SUP-METER-COUNT (SUP-TBL-IDX)
+
+           ADD PRCPLANC-ACTUAL-UNITS
+             TO WS-SUP-UNITS (SUP-TBL-IDX)
+
+           ADD PRCPLANC-ACTUAL-COST
+             TO WS-SUP-COST (SUP-TBL-IDX)
+           .
+       C0000-EXIT.
+      *--------------*
+       S0000-THANKS.
+      *--------------*
+      *--Print the settlement summary, then say Good Bye and Exit
+           DISPLAY '---- SUPPLIER SETTLEMENT SUMMARY ----'
+
+           PERFORM VARYING SUP-IDX FROM 1 BY 1
+                     UNTIL SUP-IDX > WS-SUPPLIER-COUNT
+              STRING WS-SUP-NAME (SUP-IDX)      DELIMITED BY SIZE
+                     ' METERS='                  DELIMITED BY SIZE
+                     WS-SUP-METER-COUNT (SUP-IDX) DELIMITED BY SIZE
+                     ' UNITS='                   DELIMITED BY SIZE
+                     WS-SUP-UNITS (SUP-IDX)      DELIMITED BY SIZE
+                     ' COST='                    DELIMITED BY SIZE
+                     WS-SUP-COST (SUP-IDX)       DELIMITED BY SIZE
+                 INTO WS-REPORT-LINE
+              END-STRING
+
+              DISPLAY WS-REPORT-LINE
+           END-PERFORM
+
+           DISPLAY 'Meters settled: ' WS-METER-COUNT
+           DISPLAY 'Suppliers on report: ' WS-SUPPLIER-COUNT
+           DISPLAY 'Thanks for using the service of JOI. Good Bye'
+           PERFORM Z0000-CLOSING-FILES
+           PERFORM Z0000-PROCESS-END
+           .
+       S0000-EXIT.
+      *--------------------*
+       Z0000-CLOSING-FILES.
+      *--------------------*
+           CLOSE MTR-INFO
+           IF WS-MTR-INFO-STA NOT = '00'
+              STRING 'Error in Closing meter info file - '
+                  WS-MTR-INFO-STA
+                DELIMITED BY SPACE
+               INTO WS-ERROR-TEXT
+              END-STRING
+              DISPLAY WS-ERROR-TEXT
+              GO TO Z0000-PROCESS-END
+           END-IF
+           .
+       Z0000-EXIT.
+
+       Z0000-PROCESS-END.
+           GOBACK.
