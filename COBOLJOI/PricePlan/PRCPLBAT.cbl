@@ -0,0 +1,171 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PRCPLBAT.
+       AUTHOR. MainframeDev.
+      *----------------------------------------------------------------*
+      * Batch driver that walks the whole MTR-INFO file and runs the   *
+      * plan comparison (PRCPLCMP) for every meter on the book.        *
+      *----------------------------------------------------------------*
+      *
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+      *
+       FILE-CONTROL.
+      *-- METER Details - one record per plan/supplier period a meter
+      *-- has been on, keyed by meter id and the period's start date.
+           SELECT MTR-INFO
+           ASSIGN TO 'MTRPLAN'
+           ORGANIZATION IS INDEXED
+           RECORD KEY IS MP-KEY
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS WS-MTR-INFO-STA.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  MTR-INFO
+           LABEL RECORDS ARE STANDARD.
+       01  MTR-REC.
+           05 MP-KEY.
+              10 ACCOUNT-ID         PIC X(12).
+              10 UINFO-MTR-ID       PIC X(12).
+              10 PLAN-START-DATE.
+                 15  YEAR         PIC 9(4).
+                 15  MONTH        PIC 9(2).
+                 15  DD           PIC 9(2).
+           05 USER-NAME          PIC X(50).
+           05 POWER-SUPL-NAME    PIC X(50).
+           05 POWER-PLAN-NAME    PIC X(50).
+           05 PLAN-END-DATE.
+              10  YEAR         PIC 9(4).
+              10  MONTH        PIC 9(2).
+              10  DD           PIC 9(2).
+      *
+      *----------------------------------------------------------------*
+      *          WORKING STORAGE STARTS HERE                           *
+      *----------------------------------------------------------------*
+       WORKING-STORAGE SECTION.
+      *
+       01  WS-VARIABLES.
+      *-- File Status fields
+           05 WS-MTR-INFO-STA            PIC 9(02) VALUE ZEROES.
+      *
+           05 WS-ERROR-TEXT              PIC X(250) VALUE SPACES.
+           05 WS-END-OF-FILE             PIC X(01) VALUE 'N'.
+           05 WS-METER-COUNT             PIC 9(07) VALUE ZEROES.
+           05 WS-REPORT-LINE             PIC X(132) VALUE SPACES.
+
+           COPY PRCPLN01.
+      *----------------------------------------------------------------*
+      *          -- PROCEDURE DIVISION --                              *
+      *----------------------------------------------------------------*
+       PROCEDURE DIVISION.
+       MAIN-LOGIC SECTION.
+       PROGRAM-BEGIN.
+      *
+           PERFORM A0000-INITIALIZE
+              THRU A0000-EXIT
+
+           PERFORM B0000-PROCESS-ALL-METERS
+              THRU B0000-EXIT
+
+           PERFORM S0000-THANKS
+              THRU S0000-EXIT
+           .
+       PROGRAM-DONE.
+           EXIT.
+
+      *-----------------*
+       A0000-INITIALIZE.
+      *-----------------*
+      *-- Open Files
+           OPEN INPUT MTR-INFO
+           IF WS-MTR-INFO-STA NOT = '00'
+              STRING 'Error in opening meter INFO file - '
+                  WS-MTR-INFO-STA
+                DELIMITED BY SPACE
+               INTO WS-ERROR-TEXT
+              END-STRING
+              DISPLAY WS-ERROR-TEXT
+              GO TO PROGRAM-DONE
+           END-IF
+           .
+       A0000-EXIT.
+      *--------------------------------------------------------------*
+       B0000-PROCESS-ALL-METERS.
+      *--------------------------------------------------------------*
+      *-- Run the plan comparison for every meter on the book
+           MOVE 'N'
+             TO WS-END-OF-FILE
+
+           PERFORM B1500-READ-AND-COMPARE
+              THRU B1500-EXIT
+            UNTIL WS-END-OF-FILE = 'Y'
+           .
+       B0000-EXIT.
+      *--------------------------------------------------------------*
+       B1500-READ-AND-COMPARE.
+      *--------------------------------------------------------------*
+      *-- A meter now has one record per plan/supplier period, so only
+      *-- compare it once - on its current (still-open) period.
+           READ MTR-INFO NEXT RECORD
+              AT END
+                 MOVE 'Y'
+                   TO WS-END-OF-FILE
+
+              NOT AT END
+                 IF PLAN-END-DATE NOT = ZEROES
+                    GO TO B1500-EXIT
+                 END-IF
+
+                 MOVE UINFO-MTR-ID
+                   TO PRCPLANC-MTR-ID
+
+                 CALL 'PRCPLCMP'
+                USING PRCPLANC
+
+                 ADD 1
+                   TO WS-METER-COUNT
+
+                 STRING UINFO-MTR-ID DELIMITED BY SIZE
+                     ' DARKPLAN='       DELIMITED BY SIZE
+                     PRCPLANC-DARKPLAN-COST DELIMITED BY SIZE
+                     ' EVILPLAN='       DELIMITED BY SIZE
+                     PRCPLANC-EVILPLAN-COST DELIMITED BY SIZE
+                     ' EVERYONEPLAN='   DELIMITED BY SIZE
+                     PRCPLANC-EVERYONE-COST DELIMITED BY SIZE
+                     ' ACTUAL='         DELIMITED BY SIZE
+                     PRCPLANC-ACTUAL-COST DELIMITED BY SIZE
+                    INTO WS-REPORT-LINE
+                 END-STRING
+
+                 DISPLAY WS-REPORT-LINE
+           END-READ
+           .
+       B1500-EXIT.
+      *--------------*
+       S0000-THANKS.
+      *--------------*
+      *--Saying Good Bye and Exiting
+           DISPLAY 'Meters compared: ' WS-METER-COUNT
+           DISPLAY 'Thanks for using the service of JOI. Good Bye'
+           PERFORM Z0000-CLOSING-FILES
+           PERFORM Z0000-PROCESS-END
+           .
+       S0000-EXIT.
+      *--------------------*
+       Z0000-CLOSING-FILES.
+      *--------------------*
+           CLOSE MTR-INFO
+           IF WS-MTR-INFO-STA NOT = '00'
+              STRING 'Error in Closing meter info file - '
+                  WS-MTR-INFO-STA
+                DELIMITED BY SPACE
+               INTO WS-ERROR-TEXT
+              END-STRING
+              DISPLAY WS-ERROR-TEXT
+              GO TO Z0000-PROCESS-END
+           END-IF
+           .
+       Z0000-EXIT.
+
+       Z0000-PROCESS-END.
+           GOBACK.
