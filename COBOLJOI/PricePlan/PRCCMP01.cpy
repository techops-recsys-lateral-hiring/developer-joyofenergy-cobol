@@ -3,6 +3,14 @@
               02 SUPL-NAME PIC X(50).
               02 PLAN-NAME PIC X(50).
               02 UNIT-RATE PIC 9(2)V9(6) VALUE ZEROES.
-              02 PKTIME-DATA 7 TIMES.
+      *-- One entry per time-of-use window - a day of week can carry
+      *-- more than one entry (e.g. separate peak/shoulder/off-peak
+      *-- windows), not just a single special range.
+              02 PKTIME-DATA OCCURS 100 TIMES.
                  05  DAYOFWEEK   PIC 9(1).
+      *-- Hour-of-day range (0-23) the multiplier applies within, on
+      *-- the matching day of week. ZEROES/ZEROES on both means "all
+      *-- day", so plans written before this range existed still work.
+                 05  START-HOUR  PIC 9(2) VALUE ZEROES.
+                 05  END-HOUR    PIC 9(2) VALUE ZEROES.
                  05  MULTIPLIER  PIC 9(2)V9(5) VALUE ZEROES.
