@@ -0,0 +1,188 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ERRLOG.
+       AUTHOR. MainframeDev.
+      *----------------------------------------------------------------*
+      * Shared error log. Translates a two-digit FILE STATUS code to   *
+      * its plain-English meaning and appends one line - timestamp,    *
+      * calling program, context and meaning - to a common log file,   *
+      * instead of every program DISPLAYing a bare status number.      *
+      *----------------------------------------------------------------*
+      *
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+      *
+       FILE-CONTROL.
+      *-- Common append-only error log, shared by every caller
+           SELECT ERROR-LOG
+           ASSIGN TO 'ERRORLOG'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-ERRLOG-STA.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ERROR-LOG
+           LABEL RECORDS ARE STANDARD.
+       01  ERROR-LOG-REC PIC X(200).
+      *
+      *----------------------------------------------------------------*
+      *          WORKING STORAGE STARTS HERE                           *
+      *----------------------------------------------------------------*
+       WORKING-STORAGE SECTION.
+      *
+       01  WS-VARIABLES.
+      *-- File Status fields
+           05 WS-ERRLOG-STA              PIC 9(02) VALUE ZEROES.
+      *
+           05 WS-CURRENT-TIMESTAMP       PIC X(21).
+           05 WS-LOG-LINE                PIC X(200) VALUE SPACES.
+
+      *----------------------------------------------------------------*
+      *          Linkage section STARTS HERE                           *
+      *----------------------------------------------------------------*
+       LINKAGE SECTION.
+      *
+           COPY ERRLOG0.
+      *----------------------------------------------------------------*
+      *          -- PROCEDURE DIVISION --                              *
+      *----------------------------------------------------------------*
+       PROCEDURE DIVISION USING ERRLOGREC.
+       MAIN-LOGIC SECTION.
+       PROGRAM-BEGIN.
+      *
+           PERFORM A0000-INITIALIZE
+              THRU A0000-EXIT
+
+           PERFORM B0000-TRANSLATE-STATUS
+              THRU B0000-EXIT
+
+           PERFORM C0000-WRITE-LOG-RECORD
+              THRU C0000-EXIT
+
+           PERFORM Z0000-CLOSING-FILES
+              THRU Z0000-EXIT
+           .
+       PROGRAM-DONE.
+           GOBACK.
+
+      *-----------------*
+       A0000-INITIALIZE.
+      *-----------------*
+      *-- Append to the shared log; first-ever run has no file yet
+           OPEN EXTEND ERROR-LOG
+           IF WS-ERRLOG-STA = '35'
+              OPEN OUTPUT ERROR-LOG
+           END-IF
+           IF WS-ERRLOG-STA NOT = '00'
+              DISPLAY 'Error in opening shared error log - '
+                      WS-ERRLOG-STA
+              GO TO PROGRAM-DONE
+           END-IF
+           .
+       A0000-EXIT.
+      *--------------------------------------------------------------*
+       B0000-TRANSLATE-STATUS.
+      *--------------------------------------------------------------*
+      *-- Common two-digit FILE STATUS codes translated to plain text
+           EVALUATE EL-FILE-STATUS
+              WHEN '00'
+                 MOVE 'Successful completion'
+                   TO EL-STATUS-MEANING
+              WHEN '02'
+                 MOVE 'Successful completion - duplicate key read'
+                   TO EL-STATUS-MEANING
+              WHEN '04'
+                 MOVE 'Successful completion - record length differs'
+                   TO EL-STATUS-MEANING
+              WHEN '05'
+                 MOVE 'Successful completion - optional file absent'
+                   TO EL-STATUS-MEANING
+              WHEN '10'
+                 MOVE 'End of file reached'
+                   TO EL-STATUS-MEANING
+              WHEN '21'
+                 MOVE 'Sequence error on keyed access'
+                   TO EL-STATUS-MEANING
+              WHEN '22'
+                 MOVE 'Duplicate key on write or rewrite'
+                   TO EL-STATUS-MEANING
+              WHEN '23'
+                 MOVE 'Record not found'
+                   TO EL-STATUS-MEANING
+              WHEN '24'
+                 MOVE 'Boundary violation - beyond file bounds'
+                   TO EL-STATUS-MEANING
+              WHEN '30'
+                 MOVE 'Permanent I/O error'
+                   TO EL-STATUS-MEANING
+              WHEN '34'
+                 MOVE 'Boundary violation - disk full'
+                   TO EL-STATUS-MEANING
+              WHEN '35'
+                 MOVE 'File not found'
+                   TO EL-STATUS-MEANING
+              WHEN '37'
+                 MOVE 'Open mode not supported for this file'
+                   TO EL-STATUS-MEANING
+              WHEN '39'
+                 MOVE 'Mismatched file attributes'
+                   TO EL-STATUS-MEANING
+              WHEN '41'
+                 MOVE 'File already open'
+                   TO EL-STATUS-MEANING
+              WHEN '42'
+                 MOVE 'File not open'
+                   TO EL-STATUS-MEANING
+              WHEN '43'
+                 MOVE 'No current record for rewrite or delete'
+                   TO EL-STATUS-MEANING
+              WHEN '44'
+                 MOVE 'Record length outside file bounds'
+                   TO EL-STATUS-MEANING
+              WHEN '46'
+                 MOVE 'No valid next record - read past end'
+                   TO EL-STATUS-MEANING
+              WHEN '47'
+                 MOVE 'Read attempted on file not open for input'
+                   TO EL-STATUS-MEANING
+              WHEN '48'
+                 MOVE 'Write attempted on file not open for output'
+                   TO EL-STATUS-MEANING
+              WHEN '49'
+                 MOVE 'Delete or rewrite on file not open I-O'
+                   TO EL-STATUS-MEANING
+              WHEN OTHER
+                 MOVE 'Unrecognized file status code'
+                   TO EL-STATUS-MEANING
+           END-EVALUATE
+           .
+       B0000-EXIT.
+      *--------------------------------------------------------------*
+       C0000-WRITE-LOG-RECORD.
+      *--------------------------------------------------------------*
+           MOVE FUNCTION CURRENT-DATE
+             TO WS-CURRENT-TIMESTAMP
+
+           STRING WS-CURRENT-TIMESTAMP (1:14) DELIMITED BY SIZE
+                  ' '                         DELIMITED BY SIZE
+                  EL-PROGRAM-NAME             DELIMITED BY SIZE
+                  ' '                         DELIMITED BY SIZE
+                  EL-CONTEXT-TEXT             DELIMITED BY SIZE
+                  ' STATUS='                  DELIMITED BY SIZE
+                  EL-FILE-STATUS              DELIMITED BY SIZE
+                  ' - '                       DELIMITED BY SIZE
+                  EL-STATUS-MEANING           DELIMITED BY SIZE
+               INTO WS-LOG-LINE
+           END-STRING
+
+           MOVE WS-LOG-LINE
+             TO ERROR-LOG-REC
+
+           WRITE ERROR-LOG-REC
+           .
+       C0000-EXIT.
+      *--------------------*
+       Z0000-CLOSING-FILES.
+      *--------------------*
+           CLOSE ERROR-LOG
+           .
+       Z0000-EXIT.
