@@ -0,0 +1,5 @@
+       01  ERRLOGREC.
+           02 EL-PROGRAM-NAME     PIC X(08).
+           02 EL-CONTEXT-TEXT     PIC X(60).
+           02 EL-FILE-STATUS      PIC X(02).
+           02 EL-STATUS-MEANING   PIC X(60).
